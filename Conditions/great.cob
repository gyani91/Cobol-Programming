@@ -1,31 +1,125 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GREATEST.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC 9(3).
-       01 B PIC 9(3).
-       01 C PIC 9(3).
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "ENTER VALUE OF A".
-           ACCEPT A.
-           DISPLAY "ENTER VALUE OF B".
-           ACCEPT B.
-           DISPLAY "ENTER VALUE OF C".
-           ACCEPT C.
-           IF A IS GREATER THAN B
-           IF A IS GREATER THAN C
-           DISPLAY "THE GREATEST NUMBER IS ", A
-           ELSE
-           DISPLAY "THE GREATEST NUMBER IS ", C
-           ELSE
-           IF B IS GREATER THAN C
-           DISPLAY "THE GREATEST NUMBER IS ", B
-           ELSE
-           DISPLAY "THE GREATEST NUMBER IS ", C
-           STOP RUN.
-       
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GREATEST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALUE-LIST ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS VALUE-LIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VALUE-LIST
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "VALUES.DAT"
+           DATA RECORD IS VALUE-LIST-REC.
+       01 VALUE-LIST-REC.
+        02 VL-VALUE PIC 9(3).
+       WORKING-STORAGE SECTION.
+       77 VALUE-LIST-STATUS PIC XX.
+       77 WS-VALUE-EOF-SW PIC X VALUE "N".
+           88 WS-VALUE-EOF VALUE "Y".
+       77 WS-VALUE-TOTAL PIC 9(3) COMP VALUE ZERO.
+       77 WS-GREATEST PIC 9(3).
+       77 WS-LEAST PIC 9(3).
+       77 WS-GREATEST-COUNT PIC 9(3) COMP VALUE ZERO.
+       77 WS-LEAST-COUNT PIC 9(3) COMP VALUE ZERO.
+       77 WS-MEDIAN PIC 9(3)V9.
+       77 WS-MID-X PIC 9(3) COMP.
+       77 WS-MOD-R PIC 9(3).
+       77 WS-SWAP-SW PIC X VALUE "N".
+           88 WS-SWAPPED VALUE "Y".
+       01 WS-VALUE-TABLE.
+        02 WS-VALUE-ENTRY OCCURS 1 TO 999 TIMES
+                DEPENDING ON WS-VALUE-TOTAL
+                INDEXED BY WS-VALUE-X.
+         03 WS-VALUE PIC 9(3).
+       01 WS-SORT-TABLE.
+        02 WS-SORT-ENTRY OCCURS 1 TO 999 TIMES
+                DEPENDING ON WS-VALUE-TOTAL
+                INDEXED BY WS-SORT-X.
+         03 WS-SORT-VALUE PIC 9(3).
+       77 WS-SORT-TEMP PIC 9(3).
+       77 WS-PASS-X PIC 9(3) COMP.
+       77 WS-COMPARE-X PIC 9(3) COMP.
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN INPUT VALUE-LIST.
+       LOAD-PARA.
+           PERFORM LOAD-ONE-VALUE-PARA UNTIL WS-VALUE-EOF.
+           CLOSE VALUE-LIST.
+       FIND-PARA.
+           MOVE WS-VALUE(1) TO WS-GREATEST.
+           MOVE WS-VALUE(1) TO WS-LEAST.
+           PERFORM FIND-ONE-VALUE-PARA
+                VARYING WS-VALUE-X FROM 1 BY 1
+                UNTIL WS-VALUE-X > WS-VALUE-TOTAL.
+           PERFORM COUNT-ONE-TIE-PARA
+                VARYING WS-VALUE-X FROM 1 BY 1
+                UNTIL WS-VALUE-X > WS-VALUE-TOTAL.
+       SORT-PARA.
+           PERFORM COPY-ONE-VALUE-PARA
+                VARYING WS-SORT-X FROM 1 BY 1
+                UNTIL WS-SORT-X > WS-VALUE-TOTAL.
+           PERFORM SORT-PASS-PARA
+                VARYING WS-PASS-X FROM 1 BY 1
+                UNTIL WS-PASS-X >= WS-VALUE-TOTAL.
+       MEDIAN-PARA.
+           PERFORM COMPUTE-MEDIAN-PARA.
+       REPORT-PARA.
+           DISPLAY "THE GREATEST NUMBER IS ", WS-GREATEST.
+           IF WS-GREATEST-COUNT > 1
+                DISPLAY "    (TIE - ", WS-GREATEST-COUNT,
+                     " VALUES SHARE THE GREATEST NUMBER)".
+           DISPLAY "THE LEAST NUMBER IS ", WS-LEAST.
+           IF WS-LEAST-COUNT > 1
+                DISPLAY "    (TIE - ", WS-LEAST-COUNT,
+                     " VALUES SHARE THE LEAST NUMBER)".
+           DISPLAY "THE MEDIAN VALUE IS ", WS-MEDIAN.
+           STOP RUN.
+       LOAD-ONE-VALUE-PARA.
+           READ VALUE-LIST
+                AT END MOVE "Y" TO WS-VALUE-EOF-SW
+                NOT AT END PERFORM STORE-ONE-VALUE-PARA.
+       STORE-ONE-VALUE-PARA.
+           ADD 1 TO WS-VALUE-TOTAL.
+           SET WS-VALUE-X TO WS-VALUE-TOTAL.
+           MOVE VL-VALUE TO WS-VALUE(WS-VALUE-X).
+       FIND-ONE-VALUE-PARA.
+           IF WS-VALUE(WS-VALUE-X) > WS-GREATEST
+                MOVE WS-VALUE(WS-VALUE-X) TO WS-GREATEST.
+           IF WS-VALUE(WS-VALUE-X) < WS-LEAST
+                MOVE WS-VALUE(WS-VALUE-X) TO WS-LEAST.
+       COUNT-ONE-TIE-PARA.
+           IF WS-VALUE(WS-VALUE-X) = WS-GREATEST
+                ADD 1 TO WS-GREATEST-COUNT.
+           IF WS-VALUE(WS-VALUE-X) = WS-LEAST
+                ADD 1 TO WS-LEAST-COUNT.
+       COPY-ONE-VALUE-PARA.
+           MOVE WS-VALUE(WS-SORT-X) TO WS-SORT-VALUE(WS-SORT-X).
+       SORT-PASS-PARA.
+           MOVE "N" TO WS-SWAP-SW.
+           PERFORM SORT-COMPARE-PARA
+                VARYING WS-COMPARE-X FROM 1 BY 1
+                UNTIL WS-COMPARE-X > WS-VALUE-TOTAL - WS-PASS-X.
+       SORT-COMPARE-PARA.
+           IF WS-SORT-VALUE(WS-COMPARE-X) >
+                WS-SORT-VALUE(WS-COMPARE-X + 1)
+                MOVE WS-SORT-VALUE(WS-COMPARE-X) TO WS-SORT-TEMP
+                MOVE WS-SORT-VALUE(WS-COMPARE-X + 1) TO
+                     WS-SORT-VALUE(WS-COMPARE-X)
+                MOVE WS-SORT-TEMP TO WS-SORT-VALUE(WS-COMPARE-X + 1)
+                MOVE "Y" TO WS-SWAP-SW.
+       COMPUTE-MEDIAN-PARA.
+           DIVIDE WS-VALUE-TOTAL BY 2 GIVING WS-MID-X
+                REMAINDER WS-MOD-R.
+           IF WS-MOD-R = 1
+                ADD 1 TO WS-MID-X
+                MOVE WS-SORT-VALUE(WS-MID-X) TO WS-MEDIAN
+           ELSE
+                COMPUTE WS-MEDIAN =
+                     (WS-SORT-VALUE(WS-MID-X) +
+                      WS-SORT-VALUE(WS-MID-X + 1)) / 2.
