@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 MENU-CHOICE PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "STUDENT-PROCESSING SUITE".
+           DISPLAY "------------------------".
+           DISPLAY " 1. SEARCH A STUDENT".
+           DISPLAY " 2. MODIFY A STUDENT".
+           DISPLAY " 3. ADD A STUDENT".
+           DISPLAY " 4. DELETE A STUDENT".
+           DISPLAY " 5. GRADE A STUDENT / RUN GRADING BATCH".
+           DISPLAY " 6. ENTER MARKS AND PRINT A REPORT CARD".
+           DISPLAY " 7. PRINT THE MERIT LIST".
+           DISPLAY " 8. EXIT".
+           DISPLAY "ENTER CHOICE ".
+           ACCEPT MENU-CHOICE.
+           IF MENU-CHOICE < 1 OR MENU-CHOICE > 8
+                DISPLAY "INVALID CHOICE - ENTER A VALUE FROM 1 TO 8"
+                GO TO MAIN-PARA.
+           GO TO P1 P2 P3 P4 P5 P6 P7 P8 DEPENDING ON MENU-CHOICE.
+       P1.
+           CALL "STUDENT-SEARCH".
+           CANCEL "STUDENT-SEARCH".
+           GO TO MAIN-PARA.
+       P2.
+           CALL "STUDENT-MODIFY".
+           CANCEL "STUDENT-MODIFY".
+           GO TO MAIN-PARA.
+       P3.
+           CALL "STUDENT-ADD".
+           CANCEL "STUDENT-ADD".
+           GO TO MAIN-PARA.
+       P4.
+           CALL "STUDENT-DELETE".
+           CANCEL "STUDENT-DELETE".
+           GO TO MAIN-PARA.
+       P5.
+           CALL "GRADING-SYSTEM".
+           CANCEL "GRADING-SYSTEM".
+           GO TO MAIN-PARA.
+       P6.
+           CALL "TABLE".
+           CANCEL "TABLE".
+           GO TO MAIN-PARA.
+       P7.
+           CALL "RANKLIST".
+           CANCEL "RANKLIST".
+           GO TO MAIN-PARA.
+       P8.
+           STOP RUN.
