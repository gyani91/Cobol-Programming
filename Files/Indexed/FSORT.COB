@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-SORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT STUDENT-SORTED ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS SORTED-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       FD STUDENT-SORTED
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDSORT.DAT"
+           DATA RECORD IS SORTED-REC.
+       01 SORTED-REC.
+        02 S-RNO PIC 9(3).
+        02 S-NAME PIC A(20).
+        02 S-MARKS PIC 9(4).
+        02 S-DOB.
+         03 S-DOB-YYYY PIC 9(4).
+         03 S-DOB-MM PIC 9(2).
+         03 S-DOB-DD PIC 9(2).
+        02 S-STUDENT-ADDRESS PIC X(40).
+        02 S-CONTACT-NO PIC X(15).
+        02 S-ENROLL-DATE.
+         03 S-ENROLL-YYYY PIC 9(4).
+         03 S-ENROLL-MM PIC 9(2).
+         03 S-ENROLL-DD PIC 9(2).
+        02 S-STUDENT-STATUS PIC X.
+       SD SORT-WORK.
+       01 SORT-REC.
+        02 SW-RNO PIC 9(3).
+        02 SW-NAME PIC A(20).
+        02 SW-MARKS PIC 9(4).
+        02 SW-DOB.
+         03 SW-DOB-YYYY PIC 9(4).
+         03 SW-DOB-MM PIC 9(2).
+         03 SW-DOB-DD PIC 9(2).
+        02 SW-STUDENT-ADDRESS PIC X(40).
+        02 SW-CONTACT-NO PIC X(15).
+        02 SW-ENROLL-DATE.
+         03 SW-ENROLL-YYYY PIC 9(4).
+         03 SW-ENROLL-MM PIC 9(2).
+         03 SW-ENROLL-DD PIC 9(2).
+        02 SW-STUDENT-STATUS PIC X.
+       WORKING-STORAGE SECTION.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 SORTED-FILE-STATUS PIC XX.
+       77 SORT-KEY-SW PIC X.
+           88 SORT-BY-NAME VALUE "N".
+           88 SORT-BY-MARKS VALUE "M".
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "SORT STUDENT.DAT BY (N)AME OR (M)ARKS: ".
+           ACCEPT SORT-KEY-SW.
+           IF NOT SORT-BY-MARKS AND NOT SORT-BY-NAME
+                DISPLAY "INVALID RESPONSE - SORTING BY NAME"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "INVALID SORT KEY - DEFAULTED TO NAME" TO
+                          WS-ERROR-MESSAGE.
+           IF SORT-BY-MARKS
+                SORT SORT-WORK
+                     ON ASCENDING KEY SW-MARKS
+                     ON ASCENDING KEY SW-NAME
+                     INPUT PROCEDURE IS FILTER-INPUT-PARA
+                     GIVING STUDENT-SORTED
+           ELSE
+                SORT SORT-WORK
+                     ON ASCENDING KEY SW-NAME
+                     INPUT PROCEDURE IS FILTER-INPUT-PARA
+                     GIVING STUDENT-SORTED.
+           DISPLAY "STUDSORT.DAT WRITTEN IN THE REQUESTED ORDER".
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+       FILTER-INPUT-PARA.
+           OPEN INPUT STUDENT.
+           PERFORM FILTER-ONE-PARA UNTIL WS-EOF.
+           CLOSE STUDENT.
+       FILTER-ONE-PARA.
+           READ STUDENT NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+                NOT AT END
+                     IF NOT STUDENT-INACTIVE
+                          PERFORM RELEASE-ONE-PARA.
+       RELEASE-ONE-PARA.
+           MOVE RNO TO SW-RNO.
+           MOVE NAME TO SW-NAME.
+           MOVE MARKS TO SW-MARKS.
+           MOVE DOB TO SW-DOB.
+           MOVE STUDENT-ADDRESS TO SW-STUDENT-ADDRESS.
+           MOVE CONTACT-NO TO SW-CONTACT-NO.
+           MOVE ENROLL-DATE TO SW-ENROLL-DATE.
+           MOVE STUDENT-STATUS TO SW-STUDENT-STATUS.
+           RELEASE SORT-REC.
