@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-DUPCHECK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT STUDENT-ARCHIVE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARCHIVE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       FD STUDENT-ARCHIVE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDARCH.DAT"
+           DATA RECORD IS ARCHIVE-REC.
+       01 ARCHIVE-REC.
+        02 A-RNO PIC 9(3).
+        02 A-NAME PIC A(20).
+        02 A-MARKS PIC 9(4).
+        02 A-DOB.
+         03 A-DOB-YYYY PIC 9(4).
+         03 A-DOB-MM PIC 9(2).
+         03 A-DOB-DD PIC 9(2).
+        02 A-STUDENT-ADDRESS PIC X(40).
+        02 A-CONTACT-NO PIC X(15).
+        02 A-ENROLL-DATE.
+         03 A-ENROLL-YYYY PIC 9(4).
+         03 A-ENROLL-MM PIC 9(2).
+         03 A-ENROLL-DD PIC 9(2).
+        02 A-STUDENT-STATUS PIC X.
+        02 A-TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 A-TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY A-TM-IDX.
+         03 A-TERM-NO PIC 9(2).
+         03 A-TERM-MARKS-VALUE PIC 9(4).
+       WORKING-STORAGE SECTION.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 ARCHIVE-FILE-STATUS PIC XX.
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       77 WS-SEEN-IDX PIC 9(4) COMP.
+       77 WS-SEEN-TOTAL PIC 9(4) COMP VALUE ZERO.
+       77 WS-DUP-FOUND-SW PIC X VALUE "N".
+           88 WS-DUP-FOUND VALUE "Y".
+       01 WS-SEEN-TABLE.
+        02 WS-SEEN-ENTRY OCCURS 9999 TIMES
+                DEPENDING ON WS-SEEN-TOTAL
+                INDEXED BY WS-SEEN-X.
+         03 WS-SEEN-RNO PIC 9(3).
+         03 WS-SEEN-COUNT PIC 9(4).
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN INPUT STUDENT.
+           OPEN INPUT STUDENT-ARCHIVE.
+       READ-PARA.
+           PERFORM READ-STUDENT-PARA UNTIL WS-EOF.
+           MOVE "N" TO WS-EOF-SW.
+           PERFORM READ-ARCHIVE-PARA UNTIL WS-EOF.
+       REPORT-PARA.
+           PERFORM REPORT-DUPS-PARA.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           CLOSE STUDENT-ARCHIVE.
+           STOP RUN.
+       READ-STUDENT-PARA.
+           READ STUDENT NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+                NOT AT END
+                     IF NOT STUDENT-INACTIVE
+                          PERFORM TALLY-RNO-PARA.
+       READ-ARCHIVE-PARA.
+           READ STUDENT-ARCHIVE
+                AT END MOVE "Y" TO WS-EOF-SW
+                NOT AT END MOVE A-RNO TO RNO
+                     PERFORM TALLY-RNO-PARA.
+       TALLY-RNO-PARA.
+           SET WS-SEEN-X TO 1.
+           SEARCH WS-SEEN-ENTRY
+                AT END
+                     ADD 1 TO WS-SEEN-TOTAL
+                     SET WS-SEEN-X TO WS-SEEN-TOTAL
+                     MOVE RNO TO WS-SEEN-RNO(WS-SEEN-X)
+                     MOVE 1 TO WS-SEEN-COUNT(WS-SEEN-X)
+                WHEN WS-SEEN-RNO(WS-SEEN-X) = RNO
+                     ADD 1 TO WS-SEEN-COUNT(WS-SEEN-X).
+       REPORT-DUPS-PARA.
+           DISPLAY "DUPLICATE ROLL NO RECONCILIATION REPORT".
+           DISPLAY "----------------------------------------".
+           PERFORM CHECK-ONE-SEEN-PARA
+                VARYING WS-SEEN-IDX FROM 1 BY 1
+                UNTIL WS-SEEN-IDX > WS-SEEN-TOTAL.
+           IF NOT WS-DUP-FOUND
+                DISPLAY "NO DUPLICATE ROLL NUMBERS FOUND".
+       CHECK-ONE-SEEN-PARA.
+           IF WS-SEEN-COUNT(WS-SEEN-IDX) > 1
+                MOVE "Y" TO WS-DUP-FOUND-SW
+                DISPLAY "ROLL NO ", WS-SEEN-RNO(WS-SEEN-IDX),
+                     " APPEARS ", WS-SEEN-COUNT(WS-SEEN-IDX),
+                     " TIMES".
