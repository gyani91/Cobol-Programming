@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-HISTOGRAM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       WORKING-STORAGE SECTION.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       77 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-MARKS-TOTAL PIC 9(8) VALUE ZERO.
+       77 WS-CLASS-AVG PIC 9(4)V99 VALUE ZERO.
+       77 WS-HIGH-MARKS PIC 9(4) VALUE ZERO.
+       77 WS-LOW-MARKS PIC 9(4) VALUE 9999.
+       77 WS-BAND-IDX PIC 9(2) COMP.
+       01 WS-BAND-TABLE.
+        02 WS-BAND OCCURS 5 TIMES.
+         03 WS-BAND-LOW PIC 9(4).
+         03 WS-BAND-HIGH PIC 9(4).
+         03 WS-BAND-LABEL PIC X(13).
+         03 WS-BAND-COUNT PIC 9(5) VALUE ZERO.
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN INPUT STUDENT.
+           PERFORM INIT-BANDS-PARA.
+       READ-PARA.
+           PERFORM READ-ONE-PARA UNTIL WS-EOF.
+       REPORT-PARA.
+           PERFORM PRINT-REPORT-PARA.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+       INIT-BANDS-PARA.
+           MOVE 0000 TO WS-BAND-LOW(1).
+           MOVE 0099 TO WS-BAND-HIGH(1).
+           MOVE "  0 -  99" TO WS-BAND-LABEL(1).
+           MOVE 0100 TO WS-BAND-LOW(2).
+           MOVE 0199 TO WS-BAND-HIGH(2).
+           MOVE "100 - 199" TO WS-BAND-LABEL(2).
+           MOVE 0200 TO WS-BAND-LOW(3).
+           MOVE 0299 TO WS-BAND-HIGH(3).
+           MOVE "200 - 299" TO WS-BAND-LABEL(3).
+           MOVE 0300 TO WS-BAND-LOW(4).
+           MOVE 0399 TO WS-BAND-HIGH(4).
+           MOVE "300 - 399" TO WS-BAND-LABEL(4).
+           MOVE 0400 TO WS-BAND-LOW(5).
+           MOVE 9999 TO WS-BAND-HIGH(5).
+           MOVE "400 AND UP" TO WS-BAND-LABEL(5).
+       READ-ONE-PARA.
+           READ STUDENT NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+                NOT AT END PERFORM TALLY-PARA.
+       TALLY-PARA.
+           IF STUDENT-INACTIVE
+                GO TO TALLY-EXIT.
+           ADD 1 TO WS-STUDENT-COUNT.
+           ADD MARKS TO WS-MARKS-TOTAL.
+           IF MARKS > WS-HIGH-MARKS
+                MOVE MARKS TO WS-HIGH-MARKS.
+           IF MARKS < WS-LOW-MARKS
+                MOVE MARKS TO WS-LOW-MARKS.
+           PERFORM CHECK-ONE-BAND-PARA
+                VARYING WS-BAND-IDX FROM 1 BY 1
+                UNTIL WS-BAND-IDX > 5.
+       TALLY-EXIT.
+           EXIT.
+       CHECK-ONE-BAND-PARA.
+           IF MARKS >= WS-BAND-LOW(WS-BAND-IDX) AND
+              MARKS <= WS-BAND-HIGH(WS-BAND-IDX)
+                ADD 1 TO WS-BAND-COUNT(WS-BAND-IDX)
+                MOVE 6 TO WS-BAND-IDX.
+       PRINT-REPORT-PARA.
+           DISPLAY "MARKS DISTRIBUTION REPORT".
+           DISPLAY "-------------------------".
+           PERFORM DISPLAY-ONE-BAND-PARA
+                VARYING WS-BAND-IDX FROM 1 BY 1
+                UNTIL WS-BAND-IDX > 5.
+           DISPLAY "-------------------------".
+           DISPLAY "ACTIVE STUDENTS COUNTED: ", WS-STUDENT-COUNT.
+           IF WS-STUDENT-COUNT > ZERO
+                COMPUTE WS-CLASS-AVG =
+                     WS-MARKS-TOTAL / WS-STUDENT-COUNT
+                DISPLAY "CLASS AVERAGE: ", WS-CLASS-AVG
+                DISPLAY "HIGHEST MARKS: ", WS-HIGH-MARKS
+                DISPLAY "LOWEST MARKS: ", WS-LOW-MARKS
+           ELSE
+                DISPLAY "NO ACTIVE STUDENT RECORDS FOUND"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "NO ACTIVE STUDENT RECORDS FOUND" TO
+                          WS-ERROR-MESSAGE.
+       DISPLAY-ONE-BAND-PARA.
+           DISPLAY WS-BAND-LABEL(WS-BAND-IDX), ": ",
+                WS-BAND-COUNT(WS-BAND-IDX).
