@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-DELETE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT STUDENT-ARCHIVE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARCHIVE-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       FD STUDENT-ARCHIVE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDARCH.DAT"
+           DATA RECORD IS ARCHIVE-REC.
+       01 ARCHIVE-REC.
+        02 A-RNO PIC 9(3).
+        02 A-NAME PIC A(20).
+        02 A-MARKS PIC 9(4).
+        02 A-DOB.
+         03 A-DOB-YYYY PIC 9(4).
+         03 A-DOB-MM PIC 9(2).
+         03 A-DOB-DD PIC 9(2).
+        02 A-STUDENT-ADDRESS PIC X(40).
+        02 A-CONTACT-NO PIC X(15).
+        02 A-ENROLL-DATE.
+         03 A-ENROLL-YYYY PIC 9(4).
+         03 A-ENROLL-MM PIC 9(2).
+         03 A-ENROLL-DD PIC 9(2).
+        02 A-STUDENT-STATUS PIC X.
+        02 A-TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 A-TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY A-TM-IDX.
+         03 A-TERM-NO PIC 9(2).
+         03 A-TERM-MARKS-VALUE PIC 9(4).
+       FD AUDIT-LOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "AUDITLOG.DAT"
+           DATA RECORD IS AUDIT-LOG-REC.
+       COPY AUDITLOG.
+       WORKING-STORAGE SECTION.
+       77 TRNO PIC 9(3).
+       77 CHOICE PIC X.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 ARCHIVE-FILE-STATUS PIC XX.
+       77 AUDIT-LOG-STATUS PIC XX.
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN I-O STUDENT.
+           OPEN EXTEND STUDENT-ARCHIVE.
+           IF ARCHIVE-FILE-STATUS = "35"
+                OPEN OUTPUT STUDENT-ARCHIVE.
+       ASK-PARA.
+           DISPLAY "ENTER THE ROLL NO TO BE REMOVED: ".
+           ACCEPT TRNO.
+       READ-PARA.
+           MOVE TRNO TO RNO.
+           READ STUDENT KEY IS RNO
+                INVALID KEY
+                     DISPLAY "ROLL NO NOT FOUND"
+                     IF WS-RETURN-CODE < 04
+                          MOVE 04 TO WS-RETURN-CODE
+                          MOVE "ROLL NO NOT FOUND" TO WS-ERROR-MESSAGE
+                          GO TO NEXT-RECORD-PARA
+                     ELSE
+                          GO TO NEXT-RECORD-PARA.
+           IF STUDENT-INACTIVE
+                DISPLAY "ROLL NO ", RNO, " IS ALREADY ARCHIVED"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "ROLL NO ALREADY ARCHIVED" TO
+                          WS-ERROR-MESSAGE
+                     GO TO NEXT-RECORD-PARA
+                ELSE
+                     GO TO NEXT-RECORD-PARA.
+       ARCHIVE-PARA.
+           MOVE RNO TO A-RNO.
+           MOVE NAME TO A-NAME.
+           MOVE MARKS TO A-MARKS.
+           MOVE DOB TO A-DOB.
+           MOVE STUDENT-ADDRESS TO A-STUDENT-ADDRESS.
+           MOVE CONTACT-NO TO A-CONTACT-NO.
+           MOVE ENROLL-DATE TO A-ENROLL-DATE.
+           MOVE "I" TO A-STUDENT-STATUS.
+           MOVE TERM-MARKS-COUNT TO A-TERM-MARKS-COUNT.
+           MOVE TERM-MARKS-TABLE TO A-TERM-MARKS-TABLE.
+           WRITE ARCHIVE-REC.
+           MOVE "I" TO STUDENT-STATUS.
+           REWRITE STUDENT-REC.
+           DISPLAY "ROLL NO ", RNO, " ARCHIVED AND MARKED INACTIVE".
+           PERFORM LOG-AUDIT-PARA.
+       NEXT-RECORD-PARA.
+           DISPLAY "DO YOU WANT TO REMOVE ANOTHER ROLL NO? (Y/N): ".
+           ACCEPT CHOICE.
+           IF CHOICE = "Y" OR CHOICE = "y"
+                GO TO ASK-PARA
+           ELSE
+                IF CHOICE = "N" OR CHOICE = "n"
+                     GO TO CLOSE-PARA
+                ELSE
+                     DISPLAY "INVALID RESPONSE, ENTER Y OR N"
+                     GO TO NEXT-RECORD-PARA.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           CLOSE STUDENT-ARCHIVE.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       LOG-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE "STUDENT-DELETE" TO AL-PROGRAM.
+           MOVE "DELETE" TO AL-ACTION.
+           MOVE RNO TO AL-RNO.
+           MOVE RNO TO AL-AFTER-RNO.
+           MOVE NAME TO AL-BEFORE-NAME.
+           MOVE MARKS TO AL-BEFORE-MARKS.
+           MOVE DOB TO AL-BEFORE-DOB.
+           MOVE STUDENT-ADDRESS TO AL-BEFORE-ADDRESS.
+           MOVE CONTACT-NO TO AL-BEFORE-CONTACT.
+           MOVE ENROLL-DATE TO AL-BEFORE-ENROLL-DATE.
+           MOVE NAME TO AL-AFTER-NAME.
+           MOVE MARKS TO AL-AFTER-MARKS.
+           MOVE DOB TO AL-AFTER-DOB.
+           MOVE STUDENT-ADDRESS TO AL-AFTER-ADDRESS.
+           MOVE CONTACT-NO TO AL-AFTER-CONTACT.
+           MOVE ENROLL-DATE TO AL-AFTER-ENROLL-DATE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
