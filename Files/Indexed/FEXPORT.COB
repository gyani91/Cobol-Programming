@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-EXPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT STUDENT-CSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       FD STUDENT-CSV
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.CSV"
+           DATA RECORD IS CSV-LINE.
+       01 CSV-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 CSV-FILE-STATUS PIC XX.
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       77 WS-EXPORT-COUNT PIC 9(5) VALUE ZERO.
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN INPUT STUDENT.
+           OPEN OUTPUT STUDENT-CSV.
+           MOVE "RNO,NAME,MARKS" TO CSV-LINE.
+           WRITE CSV-LINE.
+       READ-PARA.
+           PERFORM READ-ONE-PARA UNTIL WS-EOF.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           CLOSE STUDENT-CSV.
+           IF WS-EXPORT-COUNT = ZERO
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "NO ACTIVE STUDENT RECORDS EXPORTED" TO
+                          WS-ERROR-MESSAGE.
+           DISPLAY "RECORDS EXPORTED: ", WS-EXPORT-COUNT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+       READ-ONE-PARA.
+           READ STUDENT NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+                NOT AT END PERFORM WRITE-CSV-LINE-PARA.
+       WRITE-CSV-LINE-PARA.
+           IF STUDENT-INACTIVE
+                GO TO WRITE-CSV-LINE-EXIT.
+           STRING RNO DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                NAME DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                MARKS DELIMITED BY SIZE
+                INTO CSV-LINE.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-EXPORT-COUNT.
+       WRITE-CSV-LINE-EXIT.
+           EXIT.
