@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-ADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       FD AUDIT-LOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "AUDITLOG.DAT"
+           DATA RECORD IS AUDIT-LOG-REC.
+       COPY AUDITLOG.
+       WORKING-STORAGE SECTION.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 AUDIT-LOG-STATUS PIC XX.
+       77 CHOICE PIC X.
+       77 WS-MAX-MARKS PIC 9(4) VALUE 0500.
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN I-O STUDENT.
+       ADD-PARA.
+           DISPLAY "ENTER NEW ROLL NO: ".
+           ACCEPT RNO.
+           READ STUDENT KEY IS RNO
+                INVALID KEY GO TO WRITE-PARA.
+           DISPLAY "ROLL NO ALREADY ON FILE - NOT ADDED".
+           IF WS-RETURN-CODE < 04
+                MOVE 04 TO WS-RETURN-CODE
+                MOVE "ROLL NO ALREADY ON FILE - NOT ADDED"
+                     TO WS-ERROR-MESSAGE.
+           GO TO NEXT-RECORD-PARA.
+       WRITE-PARA.
+           DISPLAY "ENTER NAME: ".
+           ACCEPT NAME.
+           DISPLAY "ENTER MARKS: ".
+           ACCEPT MARKS.
+           IF MARKS > WS-MAX-MARKS
+                DISPLAY "MARKS EXCEEDS MAXIMUM OF ", WS-MAX-MARKS,
+                     " - NOT ADDED"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "MARKS EXCEEDS MAXIMUM - NOT ADDED" TO
+                          WS-ERROR-MESSAGE
+                     GO TO NEXT-RECORD-PARA
+                ELSE
+                     GO TO NEXT-RECORD-PARA.
+           DISPLAY "ENTER DATE OF BIRTH (YYYYMMDD): ".
+           ACCEPT DOB.
+           DISPLAY "ENTER ADDRESS: ".
+           ACCEPT STUDENT-ADDRESS.
+           DISPLAY "ENTER CONTACT NO: ".
+           ACCEPT CONTACT-NO.
+           DISPLAY "ENTER ENROLLMENT DATE (YYYYMMDD): ".
+           ACCEPT ENROLL-DATE.
+           MOVE "A" TO STUDENT-STATUS.
+           MOVE ZERO TO TERM-MARKS-COUNT.
+           WRITE STUDENT-REC
+                INVALID KEY
+                     DISPLAY "UNABLE TO ADD ROLL NO ", RNO
+                     MOVE 08 TO WS-RETURN-CODE
+                     MOVE "UNABLE TO ADD ROLL NO" TO WS-ERROR-MESSAGE
+                     GO TO NEXT-RECORD-PARA.
+           DISPLAY "ROLL NO ", RNO, " ADDED".
+           PERFORM LOG-AUDIT-PARA.
+       NEXT-RECORD-PARA.
+           DISPLAY "DO YOU WANT TO ADD ANOTHER ROLL NO? (Y/N): ".
+           ACCEPT CHOICE.
+           IF CHOICE = "Y" OR CHOICE = "y"
+                GO TO ADD-PARA
+           ELSE
+                IF CHOICE = "N" OR CHOICE = "n"
+                     GO TO CLOSE-PARA
+                ELSE
+                     DISPLAY "INVALID RESPONSE, ENTER Y OR N"
+                     GO TO NEXT-RECORD-PARA.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       LOG-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE "STUDENT-ADD" TO AL-PROGRAM.
+           MOVE "ADD" TO AL-ACTION.
+           MOVE RNO TO AL-RNO.
+           MOVE RNO TO AL-AFTER-RNO.
+           MOVE SPACES TO AL-BEFORE-NAME.
+           MOVE ZERO TO AL-BEFORE-MARKS.
+           MOVE ZERO TO AL-BEFORE-DOB-YYYY.
+           MOVE ZERO TO AL-BEFORE-DOB-MM.
+           MOVE ZERO TO AL-BEFORE-DOB-DD.
+           MOVE SPACES TO AL-BEFORE-ADDRESS.
+           MOVE SPACES TO AL-BEFORE-CONTACT.
+           MOVE ZERO TO AL-BEFORE-ENROLL-YYYY.
+           MOVE ZERO TO AL-BEFORE-ENROLL-MM.
+           MOVE ZERO TO AL-BEFORE-ENROLL-DD.
+           MOVE NAME TO AL-AFTER-NAME.
+           MOVE MARKS TO AL-AFTER-MARKS.
+           MOVE DOB TO AL-AFTER-DOB.
+           MOVE STUDENT-ADDRESS TO AL-AFTER-ADDRESS.
+           MOVE CONTACT-NO TO AL-AFTER-CONTACT.
+           MOVE ENROLL-DATE TO AL-AFTER-ENROLL-DATE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
