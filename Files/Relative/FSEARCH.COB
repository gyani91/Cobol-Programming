@@ -1,46 +1,248 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILES.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-       FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT
-           LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID "STUDENT.DAT"
-           DATA RECORD IS STUDENT-REC.
-       01 STUDENT-REC.
-        02 RNO PIC 9(3).
-        02 NAME PIC A(20).
-        02 MARKS PIC 9(4).
-       WORKING-STORAGE SECTION.
-       77 TRNO PIC 9(3).
-       77 CHOICE PIC X.
-       PROCEDURE DIVISION.
-       OPEN-PARA.
-           OPEN INPUT STUDENT.
-       ASK-PARA.
-           DISPLAY "ENTER THE ROLL NO TO BE SEARCHED: ".
-           ACCEPT TRNO.
-       READ-PARA.
-           READ STUDENT AT END GO TO NEXT-RECORD-PARA.
-           IF RNO=TRNO
-                DISPLAY "ROLL NO: ", RNO
-                DISPLAY "NAME: ", NAME
-                DISPLAY "MARKS: ", MARKS
-                GO TO NEXT-RECORD-PARA
-           ELSE
-                GO TO READ-PARA.
-       NEXT-RECORD-PARA.
-           DISPLAY "DO YOU WANT TO SEARCH ANOTHER ROLL NO? (Y/N): ".
-           ACCEPT CHOICE.
-           IF CHOICE = "Y"
-                GO TO ASK-PARA.
-       CLOSE-PARA.
-           CLOSE STUDENT.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-SEARCH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT ROLL-CONTROL ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ROLL-CONTROL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       COPY STUDENT.
+       FD ROLL-CONTROL
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "FSRCHCTL.DAT"
+           DATA RECORD IS ROLL-CONTROL-REC.
+       01 ROLL-CONTROL-REC PIC 9(3).
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "FSRCHCKP.DAT"
+           DATA RECORD IS CHECKPOINT-REC.
+       01 CHECKPOINT-REC.
+        02 CKPT-RECS-DONE PIC 9(5).
+       WORKING-STORAGE SECTION.
+       77 TRNO PIC 9(3).
+       77 CHOICE PIC X.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 ROLL-CONTROL-STATUS PIC XX.
+       77 CHECKPOINT-STATUS PIC XX.
+       77 MODE-SW PIC X VALUE "I".
+           88 BATCH-MODE VALUE "B".
+           88 INTERACTIVE-MODE VALUE "I".
+       77 WS-CKPT-SAVED PIC 9(5) VALUE ZERO.
+       77 WS-CKPT-DONE PIC 9(5) VALUE ZERO.
+       77 WS-BATCH-EOF-SW PIC X VALUE "N".
+           88 WS-BATCH-EOF VALUE "Y".
+       77 WS-SEARCH-TYPE PIC X.
+           88 SEARCH-BY-ROLL VALUE "R".
+           88 SEARCH-BY-NAME VALUE "N".
+       77 WS-SEARCH-NAME PIC A(20).
+       77 WS-SEARCH-IDX PIC 9(2) COMP.
+       77 WS-SEARCH-LEN PIC 9(2) COMP.
+       77 WS-NAME-SCAN-EOF-SW PIC X VALUE "N".
+           88 WS-NAME-SCAN-EOF VALUE "Y".
+       77 WS-NAME-MATCH-COUNT PIC 9(5).
+       77 WS-SEARCH-COUNT PIC 9(5) COMP VALUE ZERO.
+       77 WS-FOUND-COUNT PIC 9(5) COMP VALUE ZERO.
+       77 WS-BATCH-FOUND-COUNT PIC 9(5) COMP VALUE ZERO.
+       77 WS-BATCH-NOTFOUND-COUNT PIC 9(5) COMP VALUE ZERO.
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       MODE-PARA.
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): ".
+           ACCEPT MODE-SW.
+           IF BATCH-MODE
+                GO TO BATCH-OPEN-PARA.
+       OPEN-PARA.
+           OPEN INPUT STUDENT.
+       ASK-PARA.
+           DISPLAY "SEARCH BY (R)OLL NO OR (N)AME: ".
+           ACCEPT WS-SEARCH-TYPE.
+           IF SEARCH-BY-NAME
+                GO TO ASK-NAME-PARA.
+           DISPLAY "ENTER THE ROLL NO TO BE SEARCHED: ".
+           ACCEPT TRNO.
+       READ-PARA.
+           ADD 1 TO WS-SEARCH-COUNT.
+           MOVE TRNO TO RNO.
+           READ STUDENT KEY IS RNO
+                INVALID KEY
+                     DISPLAY "ROLL NO NOT FOUND"
+                     IF WS-RETURN-CODE < 04
+                          MOVE 04 TO WS-RETURN-CODE
+                          MOVE "ROLL NO NOT FOUND" TO WS-ERROR-MESSAGE
+                          GO TO NEXT-RECORD-PARA
+                     ELSE
+                          GO TO NEXT-RECORD-PARA.
+           IF STUDENT-INACTIVE
+                DISPLAY "ROLL NO ", RNO, " IS ARCHIVED (INACTIVE)"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "ROLL NO ARCHIVED (INACTIVE)" TO
+                          WS-ERROR-MESSAGE
+                     GO TO NEXT-RECORD-PARA
+                ELSE
+                     GO TO NEXT-RECORD-PARA.
+           ADD 1 TO WS-FOUND-COUNT.
+           PERFORM DISPLAY-STUDENT-PARA.
+           GO TO NEXT-RECORD-PARA.
+       ASK-NAME-PARA.
+           DISPLAY "ENTER NAME (OR PARTIAL NAME) TO SEARCH: ".
+           ACCEPT WS-SEARCH-NAME.
+           PERFORM FIND-SEARCH-LEN-PARA
+                VARYING WS-SEARCH-IDX FROM 20 BY -1
+                UNTIL WS-SEARCH-IDX < 1
+                OR WS-SEARCH-NAME(WS-SEARCH-IDX:1) NOT = SPACE.
+           MOVE WS-SEARCH-IDX TO WS-SEARCH-LEN.
+           IF WS-SEARCH-LEN = ZERO
+                DISPLAY "SEARCH TEXT CANNOT BE BLANK"
+                GO TO NEXT-RECORD-PARA.
+           ADD 1 TO WS-SEARCH-COUNT.
+           PERFORM NAME-SCAN-PARA.
+           ADD WS-NAME-MATCH-COUNT TO WS-FOUND-COUNT.
+           GO TO NEXT-RECORD-PARA.
+       NEXT-RECORD-PARA.
+           DISPLAY "DO YOU WANT TO SEARCH ANOTHER ROLL NO? (Y/N): ".
+           ACCEPT CHOICE.
+           IF CHOICE = "Y" OR CHOICE = "y"
+                GO TO ASK-PARA
+           ELSE
+                IF CHOICE = "N" OR CHOICE = "n"
+                     GO TO CLOSE-PARA
+                ELSE
+                     DISPLAY "INVALID RESPONSE, ENTER Y OR N"
+                     GO TO NEXT-RECORD-PARA.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           DISPLAY "SEARCHES PERFORMED: ", WS-SEARCH-COUNT,
+                " RECORDS FOUND: ", WS-FOUND-COUNT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       BATCH-OPEN-PARA.
+           OPEN INPUT STUDENT.
+           OPEN INPUT ROLL-CONTROL.
+           PERFORM LOAD-CHECKPOINT-PARA.
+           PERFORM SKIP-PROCESSED-PARA
+                VARYING WS-CKPT-DONE FROM 1 BY 1
+                UNTIL WS-CKPT-DONE > WS-CKPT-SAVED
+                OR WS-BATCH-EOF.
+           MOVE WS-CKPT-SAVED TO WS-CKPT-DONE.
+       BATCH-READ-PARA.
+           PERFORM BATCH-READ-ONE-PARA UNTIL WS-BATCH-EOF.
+       BATCH-CLOSE-PARA.
+           CLOSE STUDENT.
+           CLOSE ROLL-CONTROL.
+           DISPLAY "BATCH SEARCH COMPLETE - ", WS-CKPT-DONE,
+                " ROLL NUMBERS PROCESSED".
+           DISPLAY "RECORDS FOUND: ", WS-BATCH-FOUND-COUNT,
+                " NOT FOUND/ARCHIVED: ", WS-BATCH-NOTFOUND-COUNT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       LOAD-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+                PERFORM READ-CHECKPOINT-PARA
+           ELSE
+                MOVE ZERO TO WS-CKPT-SAVED.
+       READ-CHECKPOINT-PARA.
+           READ CHECKPOINT-FILE
+                AT END MOVE ZERO TO WS-CKPT-SAVED
+                NOT AT END MOVE CKPT-RECS-DONE TO WS-CKPT-SAVED.
+           CLOSE CHECKPOINT-FILE.
+       SKIP-PROCESSED-PARA.
+           READ ROLL-CONTROL
+                AT END MOVE "Y" TO WS-BATCH-EOF-SW.
+       BATCH-READ-ONE-PARA.
+           READ ROLL-CONTROL
+                AT END
+                     MOVE "Y" TO WS-BATCH-EOF-SW
+                     GO TO BATCH-READ-ONE-EXIT.
+           MOVE ROLL-CONTROL-REC TO RNO.
+           READ STUDENT KEY IS RNO
+                INVALID KEY
+                     DISPLAY "ROLL NO ", RNO, " NOT FOUND"
+                     ADD 1 TO WS-BATCH-NOTFOUND-COUNT
+                     IF WS-RETURN-CODE < 04
+                          MOVE 04 TO WS-RETURN-CODE
+                          MOVE "ONE OR MORE ROLL NUMBERS NOT FOUND" TO
+                               WS-ERROR-MESSAGE
+                          GO TO BATCH-CHECKPOINT-PARA
+                     ELSE
+                          GO TO BATCH-CHECKPOINT-PARA.
+           IF STUDENT-INACTIVE
+                DISPLAY "ROLL NO ", RNO, " IS ARCHIVED (INACTIVE)"
+                ADD 1 TO WS-BATCH-NOTFOUND-COUNT
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "ONE OR MORE ROLL NUMBERS WERE ARCHIVED" TO
+                          WS-ERROR-MESSAGE
+                     GO TO BATCH-CHECKPOINT-PARA
+                ELSE
+                     GO TO BATCH-CHECKPOINT-PARA.
+           ADD 1 TO WS-BATCH-FOUND-COUNT.
+           PERFORM DISPLAY-STUDENT-PARA.
+       BATCH-CHECKPOINT-PARA.
+           ADD 1 TO WS-CKPT-DONE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CKPT-DONE TO CKPT-RECS-DONE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       BATCH-READ-ONE-EXIT.
+           EXIT.
+       DISPLAY-STUDENT-PARA.
+           DISPLAY "ROLL NO: ", RNO.
+           DISPLAY "NAME: ", NAME.
+           DISPLAY "MARKS: ", MARKS.
+           DISPLAY "DOB: ", DOB-YYYY, "-", DOB-MM, "-", DOB-DD.
+           DISPLAY "ADDRESS: ", STUDENT-ADDRESS.
+           DISPLAY "CONTACT: ", CONTACT-NO.
+           DISPLAY "ENROLLED: ", ENROLL-YYYY, "-", ENROLL-MM,
+                "-", ENROLL-DD.
+       FIND-SEARCH-LEN-PARA.
+           CONTINUE.
+       NAME-SCAN-PARA.
+           MOVE ZERO TO RNO.
+           START STUDENT KEY IS NOT LESS THAN RNO
+                INVALID KEY
+                     DISPLAY "NO STUDENT RECORDS ON FILE".
+           MOVE "N" TO WS-NAME-SCAN-EOF-SW.
+           MOVE ZERO TO WS-NAME-MATCH-COUNT.
+           PERFORM NAME-SCAN-ONE-PARA UNTIL WS-NAME-SCAN-EOF.
+           IF WS-NAME-MATCH-COUNT = ZERO
+                DISPLAY "NO STUDENT NAME MATCHES '", WS-SEARCH-NAME, "'"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "NO STUDENT NAME MATCHED SEARCH TEXT" TO
+                          WS-ERROR-MESSAGE.
+       NAME-SCAN-ONE-PARA.
+           READ STUDENT NEXT RECORD
+                AT END MOVE "Y" TO WS-NAME-SCAN-EOF-SW
+                NOT AT END PERFORM CHECK-NAME-MATCH-PARA.
+       CHECK-NAME-MATCH-PARA.
+           IF STUDENT-ACTIVE
+                AND NAME(1:WS-SEARCH-LEN) =
+                     WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                PERFORM DISPLAY-STUDENT-PARA
+                ADD 1 TO WS-NAME-MATCH-COUNT.
