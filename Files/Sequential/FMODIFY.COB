@@ -1,59 +1,365 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILES.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-       FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT
-           LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID "STUDENT.DAT"
-           DATA RECORD IS STUDENT-REC.
-       01 STUDENT-REC.
-        02 RNO PIC 9(3).
-        02 NAME PIC A(20).
-        02 MARKS PIC 9(4).
-       WORKING-STORAGE SECTION.
-       77 TRNO PIC 9(3).
-       77 CHOICE PIC X.
-       PROCEDURE DIVISION.
-       OPEN-PARA.
-           OPEN I-O STUDENT.
-       ASK-PARA.
-           DISPLAY "ENTER THE ROLL NO TO BE MODIFIED: ".
-           ACCEPT TRNO.
-       READ-PARA.
-           READ STUDENT AT END GO TO NOT-FOUND-PARA.
-           IF RNO=TRNO
-                GO TO MODIFY-PARA
-           ELSE              
-                GO TO READ-PARA.
-       NOT-FOUND-PARA.
-           DISPLAY "ROLL NO NOT FOUND".
-       NEXT-RECORD-PARA.
-           DISPLAY "DO YOU WANT TO SEARCH ANOTHER ROLL NO? (Y/N): ".
-           ACCEPT CHOICE.
-           IF CHOICE = "Y"
-                GO TO ASK-PARA.
-       CLOSE-PARA.
-           CLOSE STUDENT.
-           STOP RUN.
-       MODIFY-PARA.
-           DISPLAY "ROLL NO: ", RNO.
-           DISPLAY "NAME: ", NAME.
-           DISPLAY "MARKS: ", MARKS.
-
-           DISPLAY "ENTER NEW ROLL NO: ".
-           ACCEPT RNO.
-           DISPLAY "ENTER NEW NAME: ".
-           ACCEPT NAME.
-           DISPLAY "ENTER NEW MARKS: ".
-           ACCEPT MARKS.
-
-           REWRITE STUDENT-REC.
-           GO TO NEXT-RECORD-PARA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MODIFY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT OPERATOR-MASTER ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS OPERATOR-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       COPY STUDENT.
+       FD AUDIT-LOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "AUDITLOG.DAT"
+           DATA RECORD IS AUDIT-LOG-REC.
+       COPY AUDITLOG.
+       FD OPERATOR-MASTER
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "OPERMAST.DAT"
+           DATA RECORD IS OPERATOR-MASTER-REC.
+       COPY OPERMAST.
+       WORKING-STORAGE SECTION.
+       77 TRNO PIC 9(3).
+       77 CHOICE PIC X.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 AUDIT-LOG-STATUS PIC XX.
+       77 OPERATOR-MASTER-STATUS PIC XX.
+       77 WS-OPERATOR-EOF-SW PIC X VALUE "N".
+           88 WS-OPERATOR-EOF VALUE "Y".
+       77 WS-OPERATOR-TOTAL PIC 9(3) COMP VALUE ZERO.
+       01 WS-OPERATOR-TABLE.
+        02 WS-OPERATOR-ENTRY OCCURS 1 TO 50 TIMES
+                DEPENDING ON WS-OPERATOR-TOTAL
+                INDEXED BY WS-OPERATOR-X.
+         03 WS-OPERATOR-ID PIC X(8).
+         03 WS-OPERATOR-PASSWORD PIC X(8).
+       77 WS-LOGIN-ID PIC X(8).
+       77 WS-LOGIN-PASSWORD PIC X(8).
+       77 WS-LOGIN-TRIES PIC 9 COMP VALUE ZERO.
+       77 WS-LOGIN-OK-SW PIC X VALUE "N".
+           88 WS-LOGIN-OK VALUE "Y".
+       77 WS-MAX-MARKS PIC 9(4) VALUE 0500.
+       77 WS-OLD-RNO PIC 9(3).
+       77 WS-OLD-NAME PIC A(20).
+       77 WS-OLD-MARKS PIC 9(4).
+       77 WS-OLD-STATUS PIC X.
+       01 WS-OLD-DOB.
+        02 WS-OLD-DOB-YYYY PIC 9(4).
+        02 WS-OLD-DOB-MM PIC 9(2).
+        02 WS-OLD-DOB-DD PIC 9(2).
+       77 WS-OLD-ADDRESS PIC X(40).
+       77 WS-OLD-CONTACT PIC X(15).
+       01 WS-OLD-ENROLL-DATE.
+        02 WS-OLD-ENROLL-YYYY PIC 9(4).
+        02 WS-OLD-ENROLL-MM PIC 9(2).
+        02 WS-OLD-ENROLL-DD PIC 9(2).
+       77 WS-NEW-RNO PIC 9(3).
+       77 WS-NEW-NAME PIC A(20).
+       77 WS-NEW-MARKS PIC 9(4).
+       01 WS-NEW-DOB.
+        02 WS-NEW-DOB-YYYY PIC 9(4).
+        02 WS-NEW-DOB-MM PIC 9(2).
+        02 WS-NEW-DOB-DD PIC 9(2).
+       77 WS-NEW-ADDRESS PIC X(40).
+       77 WS-NEW-CONTACT PIC X(15).
+       01 WS-NEW-ENROLL-DATE.
+        02 WS-NEW-ENROLL-YYYY PIC 9(4).
+        02 WS-NEW-ENROLL-MM PIC 9(2).
+        02 WS-NEW-ENROLL-DD PIC 9(2).
+       77 WS-ENTRY-RNO PIC X(3).
+       77 WS-ENTRY-MARKS PIC X(4).
+       77 WS-ENTRY-DOB PIC X(8).
+       77 WS-ENTRY-ENROLL PIC X(8).
+       77 WS-VALID-SW PIC X VALUE "Y".
+           88 WS-FIELDS-VALID VALUE "Y".
+       77 WS-CONFIRM-CHOICE PIC X.
+       77 WS-READ-COUNT PIC 9(5) COMP VALUE ZERO.
+       77 WS-UPDATE-COUNT PIC 9(5) COMP VALUE ZERO.
+       77 WS-REJECT-COUNT PIC 9(5) COMP VALUE ZERO.
+       COPY RETCODE.
+       PROCEDURE DIVISION.
+       LOGIN-PARA.
+           PERFORM OPEN-OPERATOR-PARA.
+           PERFORM LOAD-ONE-OPERATOR-PARA UNTIL WS-OPERATOR-EOF.
+           PERFORM CLOSE-OPERATOR-PARA.
+           PERFORM CHECK-LOGIN-PARA
+                VARYING WS-LOGIN-TRIES FROM 1 BY 1
+                UNTIL WS-LOGIN-OK OR WS-LOGIN-TRIES > 3.
+           IF NOT WS-LOGIN-OK
+                DISPLAY "ACCESS DENIED - TOO MANY FAILED LOGIN ATTEMPTS"
+                MOVE 08 TO WS-RETURN-CODE
+                MOVE "ACCESS DENIED - LOGIN FAILED" TO WS-ERROR-MESSAGE
+                MOVE WS-RETURN-CODE TO RETURN-CODE
+                GOBACK.
+       OPEN-PARA.
+           OPEN I-O STUDENT.
+       ASK-PARA.
+           DISPLAY "ENTER THE ROLL NO TO BE MODIFIED: ".
+           ACCEPT TRNO.
+       READ-PARA.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE TRNO TO RNO.
+           READ STUDENT KEY IS RNO
+                INVALID KEY GO TO NOT-FOUND-PARA.
+           GO TO MODIFY-PARA.
+       NOT-FOUND-PARA.
+           DISPLAY "ROLL NO NOT FOUND".
+           ADD 1 TO WS-REJECT-COUNT.
+           IF WS-RETURN-CODE < 04
+                MOVE 04 TO WS-RETURN-CODE
+                MOVE "ROLL NO NOT FOUND" TO WS-ERROR-MESSAGE.
+       NEXT-RECORD-PARA.
+           DISPLAY "DO YOU WANT TO SEARCH ANOTHER ROLL NO? (Y/N): ".
+           ACCEPT CHOICE.
+           IF CHOICE = "Y" OR CHOICE = "y"
+                GO TO ASK-PARA
+           ELSE
+                IF CHOICE = "N" OR CHOICE = "n"
+                     GO TO CLOSE-PARA
+                ELSE
+                     DISPLAY "INVALID RESPONSE, ENTER Y OR N"
+                     GO TO NEXT-RECORD-PARA.
+       CLOSE-PARA.
+           CLOSE STUDENT.
+           DISPLAY "RECORDS READ: ", WS-READ-COUNT,
+                " UPDATED: ", WS-UPDATE-COUNT,
+                " REJECTED: ", WS-REJECT-COUNT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       MODIFY-PARA.
+           DISPLAY "ROLL NO: ", RNO.
+           DISPLAY "NAME: ", NAME.
+           DISPLAY "MARKS: ", MARKS.
+           MOVE RNO TO WS-OLD-RNO.
+           MOVE NAME TO WS-OLD-NAME.
+           MOVE MARKS TO WS-OLD-MARKS.
+           MOVE STUDENT-STATUS TO WS-OLD-STATUS.
+           MOVE DOB TO WS-OLD-DOB.
+           MOVE STUDENT-ADDRESS TO WS-OLD-ADDRESS.
+           MOVE CONTACT-NO TO WS-OLD-CONTACT.
+           MOVE ENROLL-DATE TO WS-OLD-ENROLL-DATE.
+
+           DISPLAY "ENTER NEW ROLL NO (BLANK TO KEEP CURRENT): ".
+           ACCEPT WS-ENTRY-RNO.
+           IF WS-ENTRY-RNO = SPACES
+                MOVE WS-OLD-RNO TO WS-NEW-RNO
+           ELSE
+                IF WS-ENTRY-RNO IS NUMERIC
+                     MOVE WS-ENTRY-RNO TO WS-NEW-RNO
+                ELSE
+                     MOVE WS-OLD-RNO TO WS-NEW-RNO.
+           DISPLAY "ENTER NEW NAME (BLANK TO KEEP CURRENT): ".
+           ACCEPT WS-NEW-NAME.
+           IF WS-NEW-NAME = SPACES
+                MOVE WS-OLD-NAME TO WS-NEW-NAME.
+           DISPLAY "ENTER NEW MARKS (BLANK TO KEEP CURRENT): ".
+           ACCEPT WS-ENTRY-MARKS.
+           IF WS-ENTRY-MARKS = SPACES
+                MOVE WS-OLD-MARKS TO WS-NEW-MARKS
+           ELSE
+                IF WS-ENTRY-MARKS IS NUMERIC
+                     MOVE WS-ENTRY-MARKS TO WS-NEW-MARKS
+                ELSE
+                     MOVE WS-OLD-MARKS TO WS-NEW-MARKS.
+           DISPLAY "ENTER NEW DATE OF BIRTH (YYYYMMDD, BLANK TO KEEP ",
+                "CURRENT): ".
+           ACCEPT WS-ENTRY-DOB.
+           IF WS-ENTRY-DOB = SPACES
+                MOVE WS-OLD-DOB TO WS-NEW-DOB
+           ELSE
+                MOVE WS-ENTRY-DOB TO WS-NEW-DOB.
+           DISPLAY "ENTER NEW ADDRESS (BLANK TO KEEP CURRENT): ".
+           ACCEPT WS-NEW-ADDRESS.
+           IF WS-NEW-ADDRESS = SPACES
+                MOVE WS-OLD-ADDRESS TO WS-NEW-ADDRESS.
+           DISPLAY "ENTER NEW CONTACT NO (BLANK TO KEEP CURRENT): ".
+           ACCEPT WS-NEW-CONTACT.
+           IF WS-NEW-CONTACT = SPACES
+                MOVE WS-OLD-CONTACT TO WS-NEW-CONTACT.
+           DISPLAY "ENTER NEW ENROLLMENT DATE (YYYYMMDD, BLANK TO KEEP ",
+                "CURRENT): ".
+           ACCEPT WS-ENTRY-ENROLL.
+           IF WS-ENTRY-ENROLL = SPACES
+                MOVE WS-OLD-ENROLL-DATE TO WS-NEW-ENROLL-DATE
+           ELSE
+                MOVE WS-ENTRY-ENROLL TO WS-NEW-ENROLL-DATE.
+       VALIDATE-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF WS-NEW-NAME = SPACES
+                DISPLAY "NAME CANNOT BE BLANK - UPDATE REJECTED"
+                MOVE "N" TO WS-VALID-SW
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "NAME CANNOT BE BLANK - UPDATE REJECTED" TO
+                          WS-ERROR-MESSAGE.
+           IF WS-ENTRY-MARKS NOT = SPACES AND WS-ENTRY-MARKS NOT NUMERIC
+                DISPLAY "MARKS MUST BE NUMERIC - UPDATE REJECTED"
+                MOVE "N" TO WS-VALID-SW
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "MARKS MUST BE NUMERIC - UPDATE REJECTED" TO
+                          WS-ERROR-MESSAGE.
+           IF WS-ENTRY-RNO NOT = SPACES AND WS-ENTRY-RNO NOT NUMERIC
+                DISPLAY "ROLL NO MUST BE NUMERIC - UPDATE REJECTED"
+                MOVE "N" TO WS-VALID-SW
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "ROLL NO MUST BE NUMERIC - UPDATE REJECTED" TO
+                          WS-ERROR-MESSAGE.
+           IF WS-NEW-MARKS > WS-MAX-MARKS
+                DISPLAY "MARKS EXCEEDS MAXIMUM OF ", WS-MAX-MARKS,
+                     " - UPDATE REJECTED"
+                MOVE "N" TO WS-VALID-SW
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "MARKS EXCEEDS MAXIMUM - UPDATE REJECTED" TO
+                          WS-ERROR-MESSAGE.
+           IF WS-NEW-RNO NOT = WS-OLD-RNO
+                MOVE WS-NEW-RNO TO RNO
+                READ STUDENT KEY IS RNO
+                     INVALID KEY
+                          MOVE WS-OLD-RNO TO RNO
+                     NOT INVALID KEY
+                          MOVE WS-OLD-RNO TO RNO
+                          DISPLAY "ROLL NO ", WS-NEW-RNO,
+                               " ALREADY ON FILE - UPDATE REJECTED"
+                          MOVE "N" TO WS-VALID-SW
+                          IF WS-RETURN-CODE < 04
+                               MOVE 04 TO WS-RETURN-CODE
+                               MOVE "NEW ROLL NO ALREADY ON FILE" TO
+                                    WS-ERROR-MESSAGE.
+           IF NOT WS-FIELDS-VALID
+                ADD 1 TO WS-REJECT-COUNT
+                GO TO NEXT-RECORD-PARA.
+       CONFIRM-PARA.
+           DISPLAY "APPLY THESE CHANGES? (Y/N): ".
+           ACCEPT WS-CONFIRM-CHOICE.
+           IF WS-CONFIRM-CHOICE = "Y" OR WS-CONFIRM-CHOICE = "y"
+                CONTINUE
+           ELSE
+                IF WS-CONFIRM-CHOICE = "N" OR WS-CONFIRM-CHOICE = "n"
+                     DISPLAY "UPDATE CANCELLED"
+                     ADD 1 TO WS-REJECT-COUNT
+                     GO TO NEXT-RECORD-PARA
+                ELSE
+                     DISPLAY "INVALID RESPONSE, ENTER Y OR N"
+                     GO TO CONFIRM-PARA.
+       UPDATE-PARA.
+           IF WS-NEW-RNO = WS-OLD-RNO
+                PERFORM PUSH-TERM-HISTORY-PARA
+                MOVE WS-NEW-NAME TO NAME
+                MOVE WS-NEW-MARKS TO MARKS
+                MOVE WS-NEW-DOB TO DOB
+                MOVE WS-NEW-ADDRESS TO STUDENT-ADDRESS
+                MOVE WS-NEW-CONTACT TO CONTACT-NO
+                MOVE WS-NEW-ENROLL-DATE TO ENROLL-DATE
+                REWRITE STUDENT-REC
+                PERFORM LOG-AUDIT-PARA
+           ELSE
+                PERFORM REKEY-RECORD-PARA.
+           ADD 1 TO WS-UPDATE-COUNT.
+           GO TO NEXT-RECORD-PARA.
+       REKEY-RECORD-PARA.
+           MOVE WS-OLD-RNO TO RNO.
+           READ STUDENT KEY IS RNO
+                INVALID KEY CONTINUE.
+           PERFORM PUSH-TERM-HISTORY-PARA.
+           DELETE STUDENT RECORD.
+           MOVE WS-NEW-RNO TO RNO.
+           MOVE WS-NEW-NAME TO NAME.
+           MOVE WS-NEW-MARKS TO MARKS.
+           MOVE WS-NEW-DOB TO DOB.
+           MOVE WS-NEW-ADDRESS TO STUDENT-ADDRESS.
+           MOVE WS-NEW-CONTACT TO CONTACT-NO.
+           MOVE WS-NEW-ENROLL-DATE TO ENROLL-DATE.
+           MOVE WS-OLD-STATUS TO STUDENT-STATUS.
+           WRITE STUDENT-REC.
+           PERFORM LOG-AUDIT-PARA.
+       PUSH-TERM-HISTORY-PARA.
+           IF WS-NEW-MARKS NOT = WS-OLD-MARKS
+                IF TERM-MARKS-COUNT < 8
+                     ADD 1 TO TERM-MARKS-COUNT
+                     SET TM-IDX TO TERM-MARKS-COUNT
+                     MOVE TERM-MARKS-COUNT TO TERM-NO(TM-IDX)
+                     MOVE WS-OLD-MARKS TO TERM-MARKS-VALUE(TM-IDX)
+                ELSE
+                     DISPLAY "TERM MARKS HISTORY FULL - OLDEST TERM ",
+                          "NOT RETAINED"
+                     IF WS-RETURN-CODE < 04
+                          MOVE 04 TO WS-RETURN-CODE
+                          MOVE "TERM MARKS HISTORY FULL" TO
+                               WS-ERROR-MESSAGE.
+       LOG-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE "STUDENT-MODIFY" TO AL-PROGRAM.
+           MOVE "MODIFY" TO AL-ACTION.
+           MOVE WS-OLD-RNO TO AL-RNO.
+           MOVE WS-NEW-RNO TO AL-AFTER-RNO.
+           MOVE WS-OLD-NAME TO AL-BEFORE-NAME.
+           MOVE WS-OLD-MARKS TO AL-BEFORE-MARKS.
+           MOVE WS-OLD-DOB TO AL-BEFORE-DOB.
+           MOVE WS-OLD-ADDRESS TO AL-BEFORE-ADDRESS.
+           MOVE WS-OLD-CONTACT TO AL-BEFORE-CONTACT.
+           MOVE WS-OLD-ENROLL-DATE TO AL-BEFORE-ENROLL-DATE.
+           MOVE WS-NEW-NAME TO AL-AFTER-NAME.
+           MOVE WS-NEW-MARKS TO AL-AFTER-MARKS.
+           MOVE WS-NEW-DOB TO AL-AFTER-DOB.
+           MOVE WS-NEW-ADDRESS TO AL-AFTER-ADDRESS.
+           MOVE WS-NEW-CONTACT TO AL-AFTER-CONTACT.
+           MOVE WS-NEW-ENROLL-DATE TO AL-AFTER-ENROLL-DATE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       OPEN-OPERATOR-PARA.
+           OPEN INPUT OPERATOR-MASTER.
+       LOAD-ONE-OPERATOR-PARA.
+           READ OPERATOR-MASTER
+                AT END MOVE "Y" TO WS-OPERATOR-EOF-SW
+                NOT AT END PERFORM STORE-OPERATOR-PARA.
+       STORE-OPERATOR-PARA.
+           ADD 1 TO WS-OPERATOR-TOTAL.
+           SET WS-OPERATOR-X TO WS-OPERATOR-TOTAL.
+           MOVE OP-ID TO WS-OPERATOR-ID(WS-OPERATOR-X).
+           MOVE OP-PASSWORD TO WS-OPERATOR-PASSWORD(WS-OPERATOR-X).
+       CLOSE-OPERATOR-PARA.
+           CLOSE OPERATOR-MASTER.
+       CHECK-LOGIN-PARA.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-LOGIN-ID.
+           DISPLAY "ENTER PASSWORD: ".
+           ACCEPT WS-LOGIN-PASSWORD.
+           MOVE "N" TO WS-LOGIN-OK-SW.
+           PERFORM CHECK-ONE-OPERATOR-PARA
+                VARYING WS-OPERATOR-X FROM 1 BY 1
+                UNTIL WS-OPERATOR-X > WS-OPERATOR-TOTAL
+                OR WS-LOGIN-OK.
+           IF NOT WS-LOGIN-OK
+                DISPLAY "INVALID OPERATOR ID OR PASSWORD".
+       CHECK-ONE-OPERATOR-PARA.
+           IF WS-LOGIN-ID = WS-OPERATOR-ID(WS-OPERATOR-X)
+                AND WS-LOGIN-PASSWORD =
+                     WS-OPERATOR-PASSWORD(WS-OPERATOR-X)
+                MOVE "Y" TO WS-LOGIN-OK-SW.
