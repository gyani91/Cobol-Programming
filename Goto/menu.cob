@@ -1,53 +1,103 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. JK.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 N1 PIC 99.
-       77 N2 PIC 99.
-       77 R PIC 9999.
-       77 CH PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY " 1.ADD".
-           DISPLAY " 2.SUBTRACT".
-           DISPLAY " 3.MULTIPLY".
-           DISPLAY " 4.DIVIDE".
-           DISPLAY " 5.EXIT".
-           DISPLAY "ENTER CHOICE ".
-           ACCEPT CH.
-           GO TO P1 P2 P3 P4 P5 DEPENDING ON CH.
-       P1.
-           DISPLAY "ENTER N1 ".
-           ACCEPT N1.
-           DISPLAY "ENTER N2 ".
-           ACCEPT N2.
-           COMPUTE R = N1 + N2.
-           DISPLAY "RESULT= ", R.
-           GO TO MAIN-PARA.
-       P2.
-           DISPLAY "ENTER N1 ".
-           ACCEPT N1.
-           DISPLAY "ENTER N2 ".
-           ACCEPT N2.
-           COMPUTE R = N1 - N2.
-           DISPLAY "RESULT= ", R.
-           GO TO MAIN-PARA.
-       P3.
-           DISPLAY "ENTER N1 ".
-           ACCEPT N1.
-           DISPLAY "ENTER N2 ".
-           ACCEPT N2.
-           COMPUTE R = N1 * N2.
-           DISPLAY "RESULT= ", R.
-           GO TO MAIN-PARA.
-       P4.
-           DISPLAY "ENTER N1 ".
-           ACCEPT N1.
-           DISPLAY "ENTER N2 ".
-           ACCEPT N2.
-           COMPUTE R = N1 / N2.
-           DISPLAY "RESULT= ", R.
-           GO TO MAIN-PARA.
-       P5.
-       STOP-RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 N1 PIC 99.
+       77 N2 PIC 99.
+       77 R PIC 9999.
+       77 MENU-CHOICE PIC 99.
+       77 WS-HISTORY-TOTAL PIC 9(3) COMP VALUE ZERO.
+       77 WS-HISTORY-X PIC 9(3) COMP.
+       77 WS-CURRENT-OP PIC X(8).
+       01 WS-HISTORY-TABLE.
+        02 WS-HISTORY-ENTRY OCCURS 1 TO 100 TIMES
+                DEPENDING ON WS-HISTORY-TOTAL
+                INDEXED BY WS-HISTORY-IX.
+         03 WS-HIST-OP PIC X(8).
+         03 WS-HIST-N1 PIC 99.
+         03 WS-HIST-N2 PIC 99.
+         03 WS-HIST-RESULT PIC 9999.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY " 1.ADD".
+           DISPLAY " 2.SUBTRACT".
+           DISPLAY " 3.MULTIPLY".
+           DISPLAY " 4.DIVIDE".
+           DISPLAY " 5.VIEW HISTORY".
+           DISPLAY " 6.EXIT".
+           DISPLAY "ENTER CHOICE ".
+           ACCEPT MENU-CHOICE.
+           IF MENU-CHOICE < 1 OR MENU-CHOICE > 6
+                DISPLAY "INVALID CHOICE - ENTER A VALUE FROM 1 TO 6"
+                GO TO MAIN-PARA.
+           GO TO P1 P2 P3 P4 P5 P6 DEPENDING ON MENU-CHOICE.
+       P1.
+           DISPLAY "ENTER N1 ".
+           ACCEPT N1.
+           DISPLAY "ENTER N2 ".
+           ACCEPT N2.
+           COMPUTE R = N1 + N2.
+           DISPLAY "RESULT= ", R.
+           MOVE "ADD" TO WS-CURRENT-OP.
+           PERFORM LOG-HISTORY-PARA.
+           GO TO MAIN-PARA.
+       P2.
+           DISPLAY "ENTER N1 ".
+           ACCEPT N1.
+           DISPLAY "ENTER N2 ".
+           ACCEPT N2.
+           COMPUTE R = N1 - N2.
+           DISPLAY "RESULT= ", R.
+           MOVE "SUBTRACT" TO WS-CURRENT-OP.
+           PERFORM LOG-HISTORY-PARA.
+           GO TO MAIN-PARA.
+       P3.
+           DISPLAY "ENTER N1 ".
+           ACCEPT N1.
+           DISPLAY "ENTER N2 ".
+           ACCEPT N2.
+           COMPUTE R = N1 * N2.
+           DISPLAY "RESULT= ", R.
+           MOVE "MULTIPLY" TO WS-CURRENT-OP.
+           PERFORM LOG-HISTORY-PARA.
+           GO TO MAIN-PARA.
+       P4.
+           DISPLAY "ENTER N1 ".
+           ACCEPT N1.
+           DISPLAY "ENTER N2 ".
+           ACCEPT N2.
+           IF N2 = ZERO
+                DISPLAY "CANNOT DIVIDE BY ZERO"
+                GO TO MAIN-PARA.
+           COMPUTE R = N1 / N2.
+           DISPLAY "RESULT= ", R.
+           MOVE "DIVIDE" TO WS-CURRENT-OP.
+           PERFORM LOG-HISTORY-PARA.
+           GO TO MAIN-PARA.
+       P5.
+           PERFORM VIEW-HISTORY-PARA.
+           GO TO MAIN-PARA.
+       P6.
+           STOP RUN.
+       LOG-HISTORY-PARA.
+           ADD 1 TO WS-HISTORY-TOTAL.
+           SET WS-HISTORY-IX TO WS-HISTORY-TOTAL.
+           MOVE WS-CURRENT-OP TO WS-HIST-OP(WS-HISTORY-IX).
+           MOVE N1 TO WS-HIST-N1(WS-HISTORY-IX).
+           MOVE N2 TO WS-HIST-N2(WS-HISTORY-IX).
+           MOVE R TO WS-HIST-RESULT(WS-HISTORY-IX).
+       VIEW-HISTORY-PARA.
+           DISPLAY "CALCULATION HISTORY".
+           DISPLAY "--------------------".
+           IF WS-HISTORY-TOTAL = ZERO
+                DISPLAY "NO CALCULATIONS PERFORMED YET"
+           ELSE
+                PERFORM DISPLAY-ONE-HISTORY-PARA
+                     VARYING WS-HISTORY-X FROM 1 BY 1
+                     UNTIL WS-HISTORY-X > WS-HISTORY-TOTAL.
+       DISPLAY-ONE-HISTORY-PARA.
+           DISPLAY WS-HIST-OP(WS-HISTORY-X), " ",
+                WS-HIST-N1(WS-HISTORY-X), " , ",
+                WS-HIST-N2(WS-HISTORY-X), " = ",
+                WS-HIST-RESULT(WS-HISTORY-X).
