@@ -13,6 +13,8 @@
        01 H PIC 99.9 VALUE ZERO.
        01 I PIC 9900 VALUE ZERO.
        01 J PIC 09/99/99 VALUE ZERO.
+       77 WS-AMOUNT PIC 9(6)V99 VALUE ZERO.
+       COPY AMTFMT.
        PROCEDURE DIVISION.
        COMPUTE-RUN-PARA.
            DISPLAY "ENTER A=", A.
@@ -55,4 +57,14 @@
            ACCEPT J.
            DISPLAY "THE EDITED VALUE OF J", J.
            DISPLAY "THE FORMAT IS 09/99/99".
+           DISPLAY "ENTER AMOUNT=", WS-AMOUNT.
+           ACCEPT WS-AMOUNT.
+           MOVE WS-AMOUNT TO WS-AMOUNT-PLAIN.
+           MOVE WS-AMOUNT TO WS-AMOUNT-DOLLAR.
+           MOVE WS-AMOUNT TO WS-AMOUNT-SIGNED.
+           MOVE WS-AMOUNT TO WS-AMOUNT-CREDIT.
+           DISPLAY "PLAIN   : ", WS-AMOUNT-PLAIN.
+           DISPLAY "DOLLAR  : ", WS-AMOUNT-DOLLAR.
+           DISPLAY "SIGNED  : ", WS-AMOUNT-SIGNED.
+           DISPLAY "CREDIT  : ", WS-AMOUNT-CREDIT.
            STOP RUN.
