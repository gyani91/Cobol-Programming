@@ -1,126 +1,449 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLE.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 H1.
-        02 FILLER PIC X(35) VALUE SPACES.
-        02 FILLER PIC X(5) VALUE "J.I.T".
-       01 H2.
-        02 FILLER PIC X(8) VALUE "ROLL NO:".
-        02 FILLER PIC X(3) VALUE SPACES.
-        02 PRNO PIC X(5).
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(15) VALUE "NAME:".
-        02 FILLER PIC X(3) VALUE SPACES.
-        02 PNAME PIC X(10).
-       01 H3.
-        02 FILLER PIC X(7) VALUE "SUBJECT".
-        02 FILLER PIC X(5) VALUE SPACES.
-        02 FILLER PIC X(11) VALUE "TOTAL MARKS".
-        02 FILLER PIC X(5) VALUE SPACES.
-        02 FILLER PIC X(11) VALUE "MARKS-OBTD".
-       01 H4.
-        02 FILLER PIC X(5) VALUE " DAA ".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(3) VALUE "100".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 PM1 PIC 9(3).
-       01 H5.
-        02 FILLER PIC X(5) VALUE "DPFS ".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(3) VALUE "100".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 PM2 PIC 9(3).
-       01 H6.
-        02 FILLER PIC X(5) VALUE "DPOPL".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(3) VALUE "100".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 PM3 PIC 9(3).
-       01 H7.
-        02 FILLER PIC X(5) VALUE " SE  ".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(3) VALUE "100".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 PM4 PIC 9(3).
-       01 H8.
-        02 FILLER PIC X(5) VALUE " IM  ".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(3) VALUE "100".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 PM5 PIC 9(3).
-       01 H9.
-        02 FILLER PIC X(5) VALUE "TOTAL".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 FILLER PIC X(3) VALUE "500".
-        02 FILLER PIC X(10) VALUE SPACES.
-        02 P-TOTAL PIC 9(3).
-       01 H10.
-        02 FILLER PIC X(10) VALUE "AVERAGE: ".
-        02 P-AVG PIC 99.99.
-        02 FILLER PIC X(8) VALUE SPACES.
-        02 FILLER PIC X(8) VALUE "RESULT: ".
-        02 P-RESULT PIC X(4).
-       01 PRINT-LINE PIC X(79) VALUE ALL "_".
-       77 ROLL-NO PIC X(5).
-       77 NAME  PIC A(10).
-       77 M1 PIC 9(3).
-       77 M2 PIC 9(3).
-       77 M3 PIC 9(3).
-       77 M4 PIC 9(3).
-       77 M5 PIC 9(3).
-       77 TOTAL PIC 9(3) VALUE ZERO.
-       77 AVG PIC 99V99 VALUE 0.
-       77 RESULT PIC X(4).
-       PROCEDURE DIVISION.
-       GET-PARA.
-           DISPLAY "ENTER ROLL NO. ".
-           ACCEPT ROLL-NO.
-           DISPLAY "ENTER NAME: ".
-           ACCEPT NAME.
-           DISPLAY "ENTER MARKS OF FIVE SUBJECTS: ".
-           ACCEPT M1.
-           ACCEPT M2.
-           ACCEPT M3.
-           ACCEPT M4.
-           ACCEPT M5.
-       COMPUTE-PARA.
-           ADD M1 M2 M3 M4 M5 GIVING TOTAL.
-           DIVIDE TOTAL BY 5 GIVING AVG.
-           IF M1 > 39 AND M2 > 39 AND M3 > 39 AND M4 > 39 AND M5 > 39
-                MOVE "PASS" TO RESULT
-           ELSE
-                MOVE "FAIL" TO RESULT.
-       MOVE-PARA.
-           MOVE ROLL-NO TO PRNO.
-           MOVE NAME TO PNAME.
-           MOVE M1 TO PM1.
-           MOVE M2 TO PM2.
-           MOVE M3 TO PM3.
-           MOVE M4 TO PM4.
-           MOVE M5 TO PM5.
-           MOVE TOTAL TO P-TOTAL.
-           MOVE AVG TO P-AVG.
-           MOVE RESULT TO P-RESULT.
-       DISPLAY-PARA.
-           DISPLAY (1, 1) ERASE.
-           DISPLAY PRINT-LINE.
-           DISPLAY H1.
-           DISPLAY PRINT-LINE.
-           DISPLAY H2.
-           DISPLAY PRINT-LINE.
-           DISPLAY H3.
-           DISPLAY PRINT-LINE.
-           DISPLAY H4.
-           DISPLAY H5.
-           DISPLAY H6.
-           DISPLAY H7.
-           DISPLAY H8.
-           DISPLAY PRINT-LINE.
-           DISPLAY H9.
-           DISPLAY H10.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBJECT-MASTER ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS SUBJECT-MASTER-STATUS.
+           SELECT GRADE-SCALE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS GRADE-SCALE-STATUS.
+           SELECT STUDENT-MARKS ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STUDENT-MARKS-STATUS.
+           SELECT REPORT-CARD-PRINT ASSIGN TO PRINTER
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REPORT-CARD-PRINT-STATUS.
+           SELECT TABLE-CONTROL ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TABLE-CONTROL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUBJECT-MASTER
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "SUBJMAST.DAT"
+           DATA RECORD IS SUBJECT-MASTER-REC.
+       COPY SUBJMAST.
+       FD GRADE-SCALE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "GRDSCALE.DAT"
+           DATA RECORD IS GRADE-SCALE-REC.
+       01 GRADE-SCALE-REC.
+        02 GS-GRADE PIC X(2).
+        02 GS-MIN-MARKS PIC 9(3).
+        02 GS-MAX-MARKS PIC 9(3).
+        02 GS-GPA-POINTS PIC 9V99.
+       FD STUDENT-MARKS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDMARK.DAT"
+           DATA RECORD IS STUDENT-MARKS-REC.
+       01 STUDENT-MARKS-REC.
+        02 SM-ROLL-NO PIC X(5).
+        02 SM-NAME PIC A(10).
+        02 SM-TOTAL PIC 9(5).
+        02 SM-TOTAL-MAX PIC 9(5).
+        02 SM-AVG PIC 999V99.
+        02 SM-RESULT PIC X(4).
+        02 SM-SUBJECT-COUNT PIC 9(3).
+        02 SM-SUBJECT-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON SM-SUBJECT-COUNT.
+         03 SM-SUBJECT-CODE PIC X(5).
+         03 SM-SUBJECT-MAX PIC 9(3).
+         03 SM-SUBJECT-MARKS PIC 9(3).
+         03 SM-SUBJECT-RESULT PIC X(4).
+       FD REPORT-CARD-PRINT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "TABLERPT.DAT"
+           DATA RECORD IS REPORT-CARD-LINE.
+       01 REPORT-CARD-LINE PIC X(79).
+       FD TABLE-CONTROL
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "TABLECTL.DAT"
+           DATA RECORD IS TABLE-CONTROL-REC.
+       01 TABLE-CONTROL-REC.
+        02 TC-ROLL-NO PIC X(5).
+        02 TC-NAME PIC A(10).
+        02 TC-SUBJECT-COUNT PIC 9(3).
+        02 TC-SUBJECT-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON TC-SUBJECT-COUNT.
+         03 TC-TAKEN PIC X.
+         03 TC-MARKS PIC 999.
+       WORKING-STORAGE SECTION.
+       01 H1.
+        02 FILLER PIC X(35) VALUE SPACES.
+        02 FILLER PIC X(5) VALUE "J.I.T".
+       01 H2.
+        02 FILLER PIC X(8) VALUE "ROLL NO:".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 PRNO PIC X(5).
+        02 FILLER PIC X(10) VALUE SPACES.
+        02 FILLER PIC X(15) VALUE "NAME:".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 PNAME PIC X(10).
+       01 H3.
+        02 FILLER PIC X(7) VALUE "SUBJECT".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(15) VALUE "SUBJECT NAME".
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 FILLER PIC X(11) VALUE "TOTAL MARKS".
+        02 FILLER PIC X(5) VALUE SPACES.
+        02 FILLER PIC X(11) VALUE "MARKS-OBTD".
+        02 FILLER PIC X(5) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "RESULT".
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 FILLER PIC X(5) VALUE "GRADE".
+       01 PRINT-SUBJECT-LINE.
+        02 PS-SUBJECT PIC X(5).
+        02 FILLER PIC X(5) VALUE SPACES.
+        02 PS-NAME PIC X(15).
+        02 FILLER PIC X(5) VALUE SPACES.
+        02 PS-MAX-MARKS PIC ZZ9.
+        02 FILLER PIC X(11) VALUE SPACES.
+        02 PS-OBTAINED PIC ZZ9.
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 PS-RESULT PIC X(4).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 PS-GRADE PIC X(2).
+       01 H9.
+        02 FILLER PIC X(5) VALUE "TOTAL".
+        02 FILLER PIC X(9) VALUE SPACES.
+        02 P-TOTAL-MAX PIC X(6).
+        02 FILLER PIC X(8) VALUE SPACES.
+        02 P-TOTAL PIC X(6).
+       01 H10.
+        02 FILLER PIC X(10) VALUE "AVERAGE: ".
+        02 P-AVG PIC X(6).
+        02 FILLER PIC X(8) VALUE SPACES.
+        02 FILLER PIC X(8) VALUE "RESULT: ".
+        02 P-RESULT PIC X(4).
+       01 PRINT-LINE PIC X(79) VALUE ALL "_".
+       COPY AMTFMT.
+       77 ROLL-NO PIC X(5).
+       77 NAME  PIC A(10).
+       77 TOTAL PIC 9(5) VALUE ZERO.
+       77 TOTAL-MAX PIC 9(5) VALUE ZERO.
+       77 AVG PIC 999V99 VALUE ZERO.
+       77 RESULT PIC X(4).
+       77 SUBJECT-MASTER-STATUS PIC XX.
+       77 STUDENT-MARKS-STATUS PIC XX.
+       77 REPORT-CARD-PRINT-STATUS PIC XX.
+       77 GRADE-SCALE-STATUS PIC XX.
+       77 TABLE-CONTROL-STATUS PIC XX.
+       77 MODE-SW PIC X VALUE "I".
+           88 BATCH-MODE VALUE "B".
+           88 INTERACTIVE-MODE VALUE "I".
+       77 WS-BATCH-EOF-SW PIC X VALUE "N".
+           88 WS-BATCH-EOF VALUE "Y".
+       77 WS-BATCH-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-SUBJECT-EOF-SW PIC X VALUE "N".
+           88 WS-SUBJECT-EOF VALUE "Y".
+       77 WS-SCALE-EOF-SW PIC X VALUE "N".
+           88 WS-SCALE-EOF VALUE "Y".
+       77 WS-SCALE-TOTAL PIC 9(3) COMP VALUE ZERO.
+       77 WS-SUBJECT-PERCENT PIC 9(3).
+       77 WS-GRADE-FOUND-SW PIC X VALUE "N".
+           88 WS-GRADE-FOUND VALUE "Y".
+       01 WS-SCALE-TABLE.
+        02 WS-SCALE-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON WS-SCALE-TOTAL
+                INDEXED BY WS-SCALE-X.
+         03 WS-SCALE-GRADE PIC X(2).
+         03 WS-SCALE-MIN PIC 9(3).
+         03 WS-SCALE-MAX PIC 9(3).
+         03 WS-SCALE-GPA PIC 9V99.
+       77 WS-SUBJECT-TOTAL PIC 9(3) COMP VALUE ZERO.
+       77 WS-OVERALL-FAIL-SW PIC X VALUE "N".
+           88 WS-OVERALL-FAIL VALUE "Y".
+       77 WS-PASS-MARK PIC 9(3).
+       77 WS-TAKEN-COUNT PIC 9(3) COMP VALUE ZERO.
+       77 WS-ELECTIVE-CHOICE PIC X.
+       01 WS-SUBJECT-TABLE.
+        02 WS-SUBJECT-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON WS-SUBJECT-TOTAL
+                INDEXED BY WS-SUBJECT-X.
+         03 WS-SUBJECT-CODE PIC X(5).
+         03 WS-SUBJECT-NAME PIC X(15).
+         03 WS-SUBJECT-MAX PIC 9(3).
+         03 WS-SUBJECT-MARKS PIC 9(3).
+         03 WS-SUBJECT-RESULT PIC X(4).
+         03 WS-SUBJECT-GRADE PIC X(2).
+         03 WS-SUBJECT-TYPE PIC X.
+            88 WS-SUBJECT-ELECTIVE VALUE "E".
+         03 WS-SUBJECT-TAKEN-SW PIC X VALUE "Y".
+            88 WS-SUBJECT-TAKEN VALUE "Y".
+       COPY RETCODE.
+       SCREEN SECTION.
+       01 SS-STUDENT-ID-SCREEN.
+        02 BLANK SCREEN.
+        02 LINE 1 COLUMN 8 VALUE "ENTER ROLL NO: ".
+        02 COLUMN PLUS 1 PIC X(5) TO ROLL-NO REQUIRED.
+        02 LINE 2 COLUMN 8 VALUE "ENTER NAME: ".
+        02 COLUMN PLUS 1 PIC A(10) TO NAME REQUIRED.
+       01 SS-ELECTIVE-CHOICE-SCREEN.
+        02 LINE 4 COLUMN 8 VALUE "DOES THIS STUDENT TAKE ELECTIVE ".
+        02 COLUMN PLUS 1 PIC X(15) FROM WS-SUBJECT-NAME(WS-SUBJECT-X).
+        02 COLUMN PLUS 1 VALUE "? (Y/N): ".
+        02 COLUMN PLUS 1 PIC X TO WS-ELECTIVE-CHOICE REQUIRED.
+       01 SS-SUBJECT-MARKS-ENTRY-SCREEN.
+        02 LINE 5 COLUMN 8 VALUE "ENTER MARKS FOR ".
+        02 COLUMN PLUS 1 PIC X(5) FROM WS-SUBJECT-CODE(WS-SUBJECT-X).
+        02 COLUMN PLUS 1 VALUE " (MAX ".
+        02 COLUMN PLUS 1 PIC ZZ9 FROM WS-SUBJECT-MAX(WS-SUBJECT-X).
+        02 COLUMN PLUS 1 VALUE "): ".
+        02 COLUMN PLUS 1 PIC 999 TO WS-SUBJECT-MARKS(WS-SUBJECT-X)
+             REQUIRED.
+       PROCEDURE DIVISION.
+       MODE-PARA.
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): ".
+           ACCEPT MODE-SW.
+           IF BATCH-MODE
+                GO TO BATCH-OPEN-PARA.
+       GET-PARA.
+           PERFORM OPEN-SUBJECT-PARA.
+           PERFORM LOAD-ONE-SUBJECT-PARA UNTIL WS-SUBJECT-EOF.
+           PERFORM CLOSE-SUBJECT-PARA.
+           PERFORM OPEN-SCALE-PARA.
+           PERFORM LOAD-ONE-SCALE-PARA UNTIL WS-SCALE-EOF.
+           PERFORM CLOSE-SCALE-PARA.
+           DISPLAY SS-STUDENT-ID-SCREEN.
+           ACCEPT SS-STUDENT-ID-SCREEN.
+           PERFORM ACCEPT-ONE-MARK-PARA
+                VARYING WS-SUBJECT-X FROM 1 BY 1
+                UNTIL WS-SUBJECT-X > WS-SUBJECT-TOTAL.
+       COMPUTE-PARA.
+           MOVE ZERO TO TOTAL.
+           MOVE ZERO TO TOTAL-MAX.
+           MOVE ZERO TO WS-TAKEN-COUNT.
+           MOVE "N" TO WS-OVERALL-FAIL-SW.
+           PERFORM SUM-ONE-SUBJECT-PARA
+                VARYING WS-SUBJECT-X FROM 1 BY 1
+                UNTIL WS-SUBJECT-X > WS-SUBJECT-TOTAL.
+           IF WS-TAKEN-COUNT > ZERO
+                DIVIDE TOTAL BY WS-TAKEN-COUNT GIVING AVG
+           ELSE
+                MOVE ZERO TO AVG.
+           IF WS-OVERALL-FAIL
+                MOVE "FAIL" TO RESULT
+           ELSE
+                MOVE "PASS" TO RESULT.
+           IF WS-OVERALL-FAIL AND WS-RETURN-CODE < 04
+                MOVE 04 TO WS-RETURN-CODE
+                MOVE "STUDENT FAILED ONE OR MORE SUBJECTS" TO
+                     WS-ERROR-MESSAGE.
+       MOVE-PARA.
+           MOVE ROLL-NO TO PRNO.
+           MOVE NAME TO PNAME.
+           MOVE TOTAL TO WS-COUNT-PLAIN.
+           MOVE WS-COUNT-PLAIN TO P-TOTAL.
+           MOVE TOTAL-MAX TO WS-COUNT-PLAIN.
+           MOVE WS-COUNT-PLAIN TO P-TOTAL-MAX.
+           MOVE AVG TO WS-PERCENT-PLAIN.
+           MOVE WS-PERCENT-PLAIN TO P-AVG.
+           MOVE RESULT TO P-RESULT.
+       SAVE-RECORD-PARA.
+           OPEN EXTEND STUDENT-MARKS.
+           IF STUDENT-MARKS-STATUS = "35"
+                OPEN OUTPUT STUDENT-MARKS.
+           MOVE ROLL-NO TO SM-ROLL-NO.
+           MOVE NAME TO SM-NAME.
+           MOVE TOTAL TO SM-TOTAL.
+           MOVE TOTAL-MAX TO SM-TOTAL-MAX.
+           MOVE AVG TO SM-AVG.
+           MOVE RESULT TO SM-RESULT.
+           MOVE WS-SUBJECT-TOTAL TO SM-SUBJECT-COUNT.
+           PERFORM SAVE-ONE-SUBJECT-PARA
+                VARYING WS-SUBJECT-X FROM 1 BY 1
+                UNTIL WS-SUBJECT-X > WS-SUBJECT-TOTAL.
+           WRITE STUDENT-MARKS-REC.
+           CLOSE STUDENT-MARKS.
+       DISPLAY-PARA.
+           PERFORM PRINT-REPORT-CARD-PARA.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       PRINT-REPORT-CARD-PARA.
+           OPEN EXTEND REPORT-CARD-PRINT.
+           IF REPORT-CARD-PRINT-STATUS = "35"
+                OPEN OUTPUT REPORT-CARD-PRINT.
+           DISPLAY (1, 1) ERASE.
+           DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY H1.
+           MOVE H1 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY H2.
+           MOVE H2 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY H3.
+           MOVE H3 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           PERFORM PRINT-ONE-SUBJECT-PARA
+                VARYING WS-SUBJECT-X FROM 1 BY 1
+                UNTIL WS-SUBJECT-X > WS-SUBJECT-TOTAL.
+           DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY H9.
+           MOVE H9 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           DISPLAY H10.
+           MOVE H10 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           CLOSE REPORT-CARD-PRINT.
+       OPEN-SUBJECT-PARA.
+           OPEN INPUT SUBJECT-MASTER.
+       LOAD-ONE-SUBJECT-PARA.
+           READ SUBJECT-MASTER
+                AT END MOVE "Y" TO WS-SUBJECT-EOF-SW
+                NOT AT END PERFORM STORE-SUBJECT-PARA.
+       STORE-SUBJECT-PARA.
+           ADD 1 TO WS-SUBJECT-TOTAL.
+           SET WS-SUBJECT-X TO WS-SUBJECT-TOTAL.
+           MOVE SJM-SUBJECT-CODE TO WS-SUBJECT-CODE(WS-SUBJECT-X).
+           MOVE SJM-SUBJECT-NAME TO WS-SUBJECT-NAME(WS-SUBJECT-X).
+           MOVE SJM-MAX-MARKS TO WS-SUBJECT-MAX(WS-SUBJECT-X).
+           MOVE SJM-SUBJECT-TYPE TO WS-SUBJECT-TYPE(WS-SUBJECT-X).
+       CLOSE-SUBJECT-PARA.
+           CLOSE SUBJECT-MASTER.
+       OPEN-SCALE-PARA.
+           OPEN INPUT GRADE-SCALE.
+       LOAD-ONE-SCALE-PARA.
+           READ GRADE-SCALE
+                AT END MOVE "Y" TO WS-SCALE-EOF-SW
+                NOT AT END PERFORM STORE-SCALE-ENTRY-PARA.
+       STORE-SCALE-ENTRY-PARA.
+           ADD 1 TO WS-SCALE-TOTAL.
+           SET WS-SCALE-X TO WS-SCALE-TOTAL.
+           MOVE GS-GRADE TO WS-SCALE-GRADE(WS-SCALE-X).
+           MOVE GS-MIN-MARKS TO WS-SCALE-MIN(WS-SCALE-X).
+           MOVE GS-MAX-MARKS TO WS-SCALE-MAX(WS-SCALE-X).
+           MOVE GS-GPA-POINTS TO WS-SCALE-GPA(WS-SCALE-X).
+       CLOSE-SCALE-PARA.
+           CLOSE GRADE-SCALE.
+       LOOKUP-SUBJECT-GRADE-PARA.
+           COMPUTE WS-SUBJECT-PERCENT =
+                WS-SUBJECT-MARKS(WS-SUBJECT-X) * 100 /
+                WS-SUBJECT-MAX(WS-SUBJECT-X).
+           MOVE "N" TO WS-GRADE-FOUND-SW.
+           MOVE "--" TO WS-SUBJECT-GRADE(WS-SUBJECT-X).
+           PERFORM CHECK-ONE-SUBJECT-BAND-PARA
+                VARYING WS-SCALE-X FROM 1 BY 1
+                UNTIL WS-SCALE-X > WS-SCALE-TOTAL
+                OR WS-GRADE-FOUND.
+       CHECK-ONE-SUBJECT-BAND-PARA.
+           IF WS-SUBJECT-PERCENT >= WS-SCALE-MIN(WS-SCALE-X)
+                AND WS-SUBJECT-PERCENT <= WS-SCALE-MAX(WS-SCALE-X)
+                MOVE WS-SCALE-GRADE(WS-SCALE-X) TO
+                     WS-SUBJECT-GRADE(WS-SUBJECT-X)
+                MOVE "Y" TO WS-GRADE-FOUND-SW.
+       ACCEPT-ONE-MARK-PARA.
+           IF WS-SUBJECT-ELECTIVE(WS-SUBJECT-X)
+                DISPLAY SS-ELECTIVE-CHOICE-SCREEN
+                ACCEPT SS-ELECTIVE-CHOICE-SCREEN
+           ELSE
+                MOVE "Y" TO WS-ELECTIVE-CHOICE.
+           IF WS-ELECTIVE-CHOICE = "Y" OR WS-ELECTIVE-CHOICE = "y"
+                MOVE "Y" TO WS-SUBJECT-TAKEN-SW(WS-SUBJECT-X)
+                DISPLAY SS-SUBJECT-MARKS-ENTRY-SCREEN
+                ACCEPT SS-SUBJECT-MARKS-ENTRY-SCREEN
+           ELSE
+                MOVE "N" TO WS-SUBJECT-TAKEN-SW(WS-SUBJECT-X)
+                MOVE ZERO TO WS-SUBJECT-MARKS(WS-SUBJECT-X).
+       SUM-ONE-SUBJECT-PARA.
+           IF WS-SUBJECT-TAKEN(WS-SUBJECT-X)
+                ADD WS-SUBJECT-MARKS(WS-SUBJECT-X) TO TOTAL
+                ADD WS-SUBJECT-MAX(WS-SUBJECT-X) TO TOTAL-MAX
+                ADD 1 TO WS-TAKEN-COUNT
+                COMPUTE WS-PASS-MARK =
+                     WS-SUBJECT-MAX(WS-SUBJECT-X) * 2 / 5
+                PERFORM LOOKUP-SUBJECT-GRADE-PARA
+                IF WS-SUBJECT-MARKS(WS-SUBJECT-X) < WS-PASS-MARK
+                     MOVE "FAIL" TO WS-SUBJECT-RESULT(WS-SUBJECT-X)
+                     MOVE "Y" TO WS-OVERALL-FAIL-SW
+                ELSE
+                     MOVE "PASS" TO WS-SUBJECT-RESULT(WS-SUBJECT-X)
+           ELSE
+                MOVE "N/A " TO WS-SUBJECT-RESULT(WS-SUBJECT-X)
+                MOVE "--" TO WS-SUBJECT-GRADE(WS-SUBJECT-X).
+       PRINT-ONE-SUBJECT-PARA.
+           MOVE WS-SUBJECT-CODE(WS-SUBJECT-X) TO PS-SUBJECT.
+           MOVE WS-SUBJECT-NAME(WS-SUBJECT-X) TO PS-NAME.
+           MOVE WS-SUBJECT-MAX(WS-SUBJECT-X) TO PS-MAX-MARKS.
+           MOVE WS-SUBJECT-MARKS(WS-SUBJECT-X) TO PS-OBTAINED.
+           MOVE WS-SUBJECT-RESULT(WS-SUBJECT-X) TO PS-RESULT.
+           MOVE WS-SUBJECT-GRADE(WS-SUBJECT-X) TO PS-GRADE.
+           DISPLAY PRINT-SUBJECT-LINE.
+           MOVE PRINT-SUBJECT-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+       SAVE-ONE-SUBJECT-PARA.
+           MOVE WS-SUBJECT-CODE(WS-SUBJECT-X)
+                TO SM-SUBJECT-CODE(WS-SUBJECT-X).
+           MOVE WS-SUBJECT-MAX(WS-SUBJECT-X)
+                TO SM-SUBJECT-MAX(WS-SUBJECT-X).
+           MOVE WS-SUBJECT-MARKS(WS-SUBJECT-X)
+                TO SM-SUBJECT-MARKS(WS-SUBJECT-X).
+           MOVE WS-SUBJECT-RESULT(WS-SUBJECT-X)
+                TO SM-SUBJECT-RESULT(WS-SUBJECT-X).
+       BATCH-OPEN-PARA.
+           PERFORM OPEN-SUBJECT-PARA.
+           PERFORM LOAD-ONE-SUBJECT-PARA UNTIL WS-SUBJECT-EOF.
+           PERFORM CLOSE-SUBJECT-PARA.
+           PERFORM OPEN-SCALE-PARA.
+           PERFORM LOAD-ONE-SCALE-PARA UNTIL WS-SCALE-EOF.
+           PERFORM CLOSE-SCALE-PARA.
+           OPEN INPUT TABLE-CONTROL.
+       BATCH-READ-PARA.
+           PERFORM BATCH-READ-ONE-PARA UNTIL WS-BATCH-EOF.
+       BATCH-CLOSE-PARA.
+           CLOSE TABLE-CONTROL.
+           DISPLAY "BATCH REPORT CARDS COMPLETE - ", WS-BATCH-COUNT,
+                " STUDENTS PROCESSED".
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       BATCH-READ-ONE-PARA.
+           READ TABLE-CONTROL
+                AT END MOVE "Y" TO WS-BATCH-EOF-SW
+                NOT AT END PERFORM BATCH-PROCESS-ONE-PARA.
+       BATCH-PROCESS-ONE-PARA.
+           ADD 1 TO WS-BATCH-COUNT.
+           MOVE TC-ROLL-NO TO ROLL-NO.
+           MOVE TC-NAME TO NAME.
+           PERFORM BATCH-ACCEPT-ONE-MARK-PARA
+                VARYING WS-SUBJECT-X FROM 1 BY 1
+                UNTIL WS-SUBJECT-X > WS-SUBJECT-TOTAL.
+           PERFORM COMPUTE-PARA.
+           PERFORM MOVE-PARA.
+           PERFORM SAVE-RECORD-PARA.
+           PERFORM PRINT-REPORT-CARD-PARA.
+       BATCH-ACCEPT-ONE-MARK-PARA.
+           IF TC-TAKEN(WS-SUBJECT-X) = "Y"
+                MOVE "Y" TO WS-SUBJECT-TAKEN-SW(WS-SUBJECT-X)
+                MOVE TC-MARKS(WS-SUBJECT-X) TO
+                     WS-SUBJECT-MARKS(WS-SUBJECT-X)
+           ELSE
+                MOVE "N" TO WS-SUBJECT-TAKEN-SW(WS-SUBJECT-X)
+                MOVE ZERO TO WS-SUBJECT-MARKS(WS-SUBJECT-X).
