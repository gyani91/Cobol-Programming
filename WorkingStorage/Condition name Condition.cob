@@ -1,38 +1,318 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GRADING-SYSTEM.
-       ENVIRONMENT DIVISION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 GRADE PIC X.
-       01 MARKS PIC 9(3).
-       88 A-GRADE VALUES ARE 80 THRU 100.
-       88 B-GRADE VALUES ARE 60 THRU 79.
-       88 C-GRADE VALUES ARE 50 THRU 59.
-       88 D-GRADE VALUES ARE 41 THRU 49.
-       88 E-GRADE VALUES ARE 0 THRU 40.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY ( 1 , 1 ) ERASE.
-           DISPLAY ( 4 , 8 ) "ENTER MARKS: ".
-           ACCEPT MARKS.
-           IF A-GRADE
-                MOVE "A" TO GRADE.
-           IF B-GRADE
-                MOVE "B" TO GRADE.
-           IF C-GRADE
-                MOVE "C" TO GRADE.
-           IF D-GRADE
-                MOVE "D" TO GRADE.
-           IF E-GRADE
-                MOVE "E" TO GRADE.
-           DISPLAY (6, 8) "YOU SECURED ", GRADE, "-GRADE".
-           STOP RUN.
-
-
-                
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADING-SYSTEM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-SCALE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS GRADE-SCALE-STATUS.
+           SELECT STUDENT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RNO
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT CGPA-FILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CG-RNO
+           FILE STATUS IS CGPA-FILE-STATUS.
+           SELECT SUBJECT-MASTER ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS SUBJECT-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD GRADE-SCALE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "GRDSCALE.DAT"
+           DATA RECORD IS GRADE-SCALE-REC.
+       01 GRADE-SCALE-REC.
+        02 GS-GRADE PIC X(2).
+        02 GS-MIN-MARKS PIC 9(3).
+        02 GS-MAX-MARKS PIC 9(3).
+        02 GS-GPA-POINTS PIC 9V99.
+       FD STUDENT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDENT.DAT"
+           DATA RECORD IS STUDENT-REC.
+       01 STUDENT-REC.
+        02 RNO PIC 9(3).
+        02 NAME PIC A(20).
+        02 MARKS PIC 9(4).
+        02 DOB.
+         03 DOB-YYYY PIC 9(4).
+         03 DOB-MM PIC 9(2).
+         03 DOB-DD PIC 9(2).
+        02 STUDENT-ADDRESS PIC X(40).
+        02 CONTACT-NO PIC X(15).
+        02 ENROLL-DATE.
+         03 ENROLL-YYYY PIC 9(4).
+         03 ENROLL-MM PIC 9(2).
+         03 ENROLL-DD PIC 9(2).
+        02 STUDENT-STATUS PIC X VALUE "A".
+           88 STUDENT-ACTIVE VALUE "A".
+           88 STUDENT-INACTIVE VALUE "I".
+        02 TERM-MARKS-COUNT PIC 9(2) COMP VALUE ZERO.
+        02 TERM-MARKS-TABLE OCCURS 8 TIMES INDEXED BY TM-IDX.
+         03 TERM-NO PIC 9(2).
+         03 TERM-MARKS-VALUE PIC 9(4).
+       FD CGPA-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "CGPA.DAT"
+           DATA RECORD IS CGPA-REC.
+       01 CGPA-REC.
+        02 CG-RNO PIC 9(3).
+        02 CG-TERM-COUNT PIC 9(3).
+        02 CG-TOTAL-GPA-POINTS PIC 9(5)V99.
+        02 CG-CGPA PIC 9V99.
+       FD SUBJECT-MASTER
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "SUBJMAST.DAT"
+           DATA RECORD IS SUBJECT-MASTER-REC.
+       COPY SUBJMAST.
+       WORKING-STORAGE SECTION.
+       77 GRADE PIC X(2).
+       01 WS-MARKS PIC 9(3).
+           88 WS-MARKS-IN-RANGE VALUES 0 THRU 100.
+       77 GRADE-SCALE-STATUS PIC XX.
+       77 STUDENT-FILE-STATUS PIC XX.
+       77 CGPA-FILE-STATUS PIC XX.
+       77 SUBJECT-MASTER-STATUS PIC XX.
+       77 WS-SUBJM-EOF-SW PIC X VALUE "N".
+           88 WS-SUBJM-EOF VALUE "Y".
+       77 WS-SUBJM-TOTAL PIC 9(3) COMP VALUE ZERO.
+       77 WS-SUBJ-CODE-ENTRY PIC X(5).
+       77 WS-SUBJM-FOUND-SW PIC X VALUE "N".
+           88 WS-SUBJM-FOUND VALUE "Y".
+       77 WS-SUBJ-RAW-MARKS PIC 9(3).
+       77 WS-SUBJM-FOUND-MAX PIC 9(3).
+       77 WS-SUBJM-FOUND-NAME PIC X(15).
+       77 WS-CGPA-FOUND-SW PIC X VALUE "N".
+           88 WS-CGPA-FOUND VALUE "Y".
+       77 WS-SCALE-EOF-SW PIC X VALUE "N".
+           88 WS-SCALE-EOF VALUE "Y".
+       77 WS-SCALE-TOTAL PIC 9(3) COMP VALUE ZERO.
+       77 WS-GRADE-FOUND-SW PIC X VALUE "N".
+           88 WS-GRADE-FOUND VALUE "Y".
+       77 WS-SCALE-FOUND-X PIC 9(3) COMP VALUE ZERO.
+       77 MODE-SW PIC X VALUE "I".
+           88 BATCH-MODE VALUE "B".
+           88 INTERACTIVE-MODE VALUE "I".
+       77 WS-BATCH-EOF-SW PIC X VALUE "N".
+           88 WS-BATCH-EOF VALUE "Y".
+       01 WS-SCALE-TABLE.
+        02 WS-SCALE-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON WS-SCALE-TOTAL
+                INDEXED BY WS-SCALE-X.
+         03 WS-SCALE-GRADE PIC X(2).
+         03 WS-SCALE-MIN PIC 9(3).
+         03 WS-SCALE-MAX PIC 9(3).
+         03 WS-SCALE-GPA PIC 9V99.
+         03 WS-SCALE-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-SUBJM-TABLE.
+        02 WS-SUBJM-ENTRY OCCURS 1 TO 50 TIMES
+                DEPENDING ON WS-SUBJM-TOTAL
+                INDEXED BY WS-SUBJM-X.
+         03 WS-SUBJM-CODE PIC X(5).
+         03 WS-SUBJM-NAME PIC X(15).
+         03 WS-SUBJM-MAX PIC 9(3).
+       COPY RETCODE.
+       SCREEN SECTION.
+       01 SS-SUBJECT-CODE-SCREEN.
+        02 BLANK SCREEN.
+        02 LINE 3 COLUMN 8 VALUE
+             "ENTER SUBJECT CODE (BLANK FOR OVERALL 0-100 MARKS): ".
+        02 COLUMN PLUS 1 PIC X(5) TO WS-SUBJ-CODE-ENTRY.
+       01 SS-OVERALL-MARKS-SCREEN.
+        02 LINE 4 COLUMN 8 VALUE "ENTER MARKS: ".
+        02 COLUMN PLUS 1 PIC 999 TO WS-MARKS REQUIRED.
+       01 SS-SUBJECT-MARKS-SCREEN.
+        02 LINE 4 COLUMN 8 VALUE "ENTER MARKS (MAX ".
+        02 COLUMN PLUS 1 PIC ZZ9 FROM WS-SUBJM-FOUND-MAX.
+        02 COLUMN PLUS 1 VALUE "): ".
+        02 COLUMN PLUS 1 PIC 999 TO WS-SUBJ-RAW-MARKS
+             REQUIRED.
+       PROCEDURE DIVISION.
+       MODE-PARA.
+           PERFORM OPEN-SCALE-PARA.
+           PERFORM LOAD-ONE-SCALE-PARA UNTIL WS-SCALE-EOF.
+           PERFORM CLOSE-SCALE-PARA.
+           PERFORM OPEN-SUBJM-PARA.
+           PERFORM LOAD-ONE-SUBJM-PARA UNTIL WS-SUBJM-EOF.
+           PERFORM CLOSE-SUBJM-PARA.
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): ".
+           ACCEPT MODE-SW.
+           IF BATCH-MODE
+                GO TO BATCH-OPEN-PARA.
+       MAIN-PARA.
+           DISPLAY SS-SUBJECT-CODE-SCREEN.
+           ACCEPT SS-SUBJECT-CODE-SCREEN.
+           IF WS-SUBJ-CODE-ENTRY = SPACES
+                DISPLAY SS-OVERALL-MARKS-SCREEN
+                ACCEPT SS-OVERALL-MARKS-SCREEN
+           ELSE
+                PERFORM LOOKUP-SUBJM-PARA
+                IF WS-SUBJM-FOUND
+                     DISPLAY SS-SUBJECT-MARKS-SCREEN
+                     ACCEPT SS-SUBJECT-MARKS-SCREEN
+                     COMPUTE WS-MARKS =
+                          WS-SUBJ-RAW-MARKS * 100 / WS-SUBJM-FOUND-MAX
+                ELSE
+                     DISPLAY (4, 8) "SUBJECT CODE NOT ON FILE - ",
+                          "USING OVERALL 0-100 MARKS"
+                     DISPLAY (5, 8) "ENTER MARKS: "
+                     ACCEPT WS-MARKS.
+           IF NOT WS-MARKS-IN-RANGE
+                DISPLAY (6, 8) "MARKS OUT OF RANGE (0-100) - NO GRADE",
+                     " ASSIGNED"
+                MOVE 08 TO WS-RETURN-CODE
+                MOVE "MARKS OUT OF RANGE - NO GRADE ASSIGNED" TO
+                     WS-ERROR-MESSAGE
+                GO TO MAIN-EXIT.
+           PERFORM LOOKUP-GRADE-PARA.
+           IF WS-GRADE-FOUND
+                DISPLAY (6, 8) "YOU SECURED ", GRADE, "-GRADE"
+           ELSE
+                DISPLAY (6, 8) "NO GRADE SCALE ENTRY MATCHES THIS MARK"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "NO GRADE SCALE ENTRY MATCHES THIS MARK" TO
+                          WS-ERROR-MESSAGE.
+       MAIN-EXIT.
+           IF NOT WS-RC-NORMAL
+                DISPLAY (8, 8) "COMPLETED WITH RC=", WS-RETURN-CODE,
+                     " - ", WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       BATCH-OPEN-PARA.
+           OPEN INPUT STUDENT.
+           OPEN I-O CGPA-FILE.
+       BATCH-READ-PARA.
+           PERFORM BATCH-READ-ONE-PARA UNTIL WS-BATCH-EOF.
+       BATCH-REPORT-PARA.
+           PERFORM PRINT-DISTRIBUTION-PARA.
+       BATCH-CLOSE-PARA.
+           CLOSE STUDENT.
+           CLOSE CGPA-FILE.
+           IF NOT WS-RC-NORMAL
+                DISPLAY "COMPLETED WITH RC=", WS-RETURN-CODE, " - ",
+                     WS-ERROR-MESSAGE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+       BATCH-READ-ONE-PARA.
+           READ STUDENT NEXT RECORD
+                AT END MOVE "Y" TO WS-BATCH-EOF-SW
+                NOT AT END PERFORM GRADE-ONE-STUDENT-PARA.
+       GRADE-ONE-STUDENT-PARA.
+           IF STUDENT-INACTIVE
+                GO TO GRADE-ONE-STUDENT-EXIT.
+           DIVIDE MARKS OF STUDENT-REC BY 5 GIVING WS-MARKS.
+           IF NOT WS-MARKS-IN-RANGE
+                DISPLAY "ROLL NO ", RNO, " - MARKS OUT OF RANGE (0-100)"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "ONE OR MORE STUDENTS HAD OUT-OF-RANGE MARKS"
+                          TO WS-ERROR-MESSAGE
+                     GO TO GRADE-ONE-STUDENT-EXIT
+                ELSE
+                     GO TO GRADE-ONE-STUDENT-EXIT.
+           PERFORM LOOKUP-GRADE-PARA.
+           IF WS-GRADE-FOUND
+                DISPLAY "ROLL NO ", RNO, " GRADE ", GRADE
+                PERFORM TALLY-GRADE-PARA
+                PERFORM UPDATE-CGPA-PARA
+           ELSE
+                DISPLAY "ROLL NO ", RNO, " - NO GRADE SCALE MATCH"
+                IF WS-RETURN-CODE < 04
+                     MOVE 04 TO WS-RETURN-CODE
+                     MOVE "ONE OR MORE STUDENTS HAD NO GRADE MATCH" TO
+                          WS-ERROR-MESSAGE.
+       GRADE-ONE-STUDENT-EXIT.
+           EXIT.
+       TALLY-GRADE-PARA.
+           ADD 1 TO WS-SCALE-COUNT(WS-SCALE-FOUND-X).
+       UPDATE-CGPA-PARA.
+           MOVE RNO TO CG-RNO.
+           MOVE "N" TO WS-CGPA-FOUND-SW.
+           READ CGPA-FILE KEY IS CG-RNO
+                INVALID KEY
+                     MOVE ZERO TO CG-TERM-COUNT
+                     MOVE ZERO TO CG-TOTAL-GPA-POINTS
+                NOT INVALID KEY
+                     MOVE "Y" TO WS-CGPA-FOUND-SW.
+           ADD 1 TO CG-TERM-COUNT.
+           ADD WS-SCALE-GPA(WS-SCALE-FOUND-X) TO CG-TOTAL-GPA-POINTS.
+           DIVIDE CG-TOTAL-GPA-POINTS BY CG-TERM-COUNT GIVING CG-CGPA.
+           IF WS-CGPA-FOUND
+                REWRITE CGPA-REC
+           ELSE
+                MOVE RNO TO CG-RNO
+                WRITE CGPA-REC.
+           DISPLAY "ROLL NO ", RNO, " CGPA ", CG-CGPA,
+                " ACROSS ", CG-TERM-COUNT, " TERM(S)".
+       PRINT-DISTRIBUTION-PARA.
+           DISPLAY "GRADE DISTRIBUTION SUMMARY".
+           DISPLAY "--------------------------".
+           PERFORM DISPLAY-ONE-BAND-PARA
+                VARYING WS-SCALE-X FROM 1 BY 1
+                UNTIL WS-SCALE-X > WS-SCALE-TOTAL.
+       DISPLAY-ONE-BAND-PARA.
+           DISPLAY WS-SCALE-GRADE(WS-SCALE-X), "-GRADE: ",
+                WS-SCALE-COUNT(WS-SCALE-X).
+       OPEN-SCALE-PARA.
+           OPEN INPUT GRADE-SCALE.
+       LOAD-ONE-SCALE-PARA.
+           READ GRADE-SCALE
+                AT END MOVE "Y" TO WS-SCALE-EOF-SW
+                NOT AT END PERFORM STORE-SCALE-ENTRY-PARA.
+       STORE-SCALE-ENTRY-PARA.
+           ADD 1 TO WS-SCALE-TOTAL.
+           SET WS-SCALE-X TO WS-SCALE-TOTAL.
+           MOVE GS-GRADE TO WS-SCALE-GRADE(WS-SCALE-X).
+           MOVE GS-MIN-MARKS TO WS-SCALE-MIN(WS-SCALE-X).
+           MOVE GS-MAX-MARKS TO WS-SCALE-MAX(WS-SCALE-X).
+           MOVE GS-GPA-POINTS TO WS-SCALE-GPA(WS-SCALE-X).
+       CLOSE-SCALE-PARA.
+           CLOSE GRADE-SCALE.
+       LOOKUP-GRADE-PARA.
+           MOVE "N" TO WS-GRADE-FOUND-SW.
+           MOVE SPACES TO GRADE.
+           PERFORM CHECK-ONE-BAND-PARA
+                VARYING WS-SCALE-X FROM 1 BY 1
+                UNTIL WS-SCALE-X > WS-SCALE-TOTAL
+                OR WS-GRADE-FOUND.
+       CHECK-ONE-BAND-PARA.
+           IF WS-MARKS >= WS-SCALE-MIN(WS-SCALE-X)
+                AND WS-MARKS <= WS-SCALE-MAX(WS-SCALE-X)
+                MOVE WS-SCALE-GRADE(WS-SCALE-X) TO GRADE
+                SET WS-SCALE-FOUND-X TO WS-SCALE-X
+                MOVE "Y" TO WS-GRADE-FOUND-SW.
+       OPEN-SUBJM-PARA.
+           OPEN INPUT SUBJECT-MASTER.
+       LOAD-ONE-SUBJM-PARA.
+           READ SUBJECT-MASTER
+                AT END MOVE "Y" TO WS-SUBJM-EOF-SW
+                NOT AT END PERFORM STORE-SUBJM-ENTRY-PARA.
+       STORE-SUBJM-ENTRY-PARA.
+           ADD 1 TO WS-SUBJM-TOTAL.
+           SET WS-SUBJM-X TO WS-SUBJM-TOTAL.
+           MOVE SJM-SUBJECT-CODE TO WS-SUBJM-CODE(WS-SUBJM-X).
+           MOVE SJM-SUBJECT-NAME TO WS-SUBJM-NAME(WS-SUBJM-X).
+           MOVE SJM-MAX-MARKS TO WS-SUBJM-MAX(WS-SUBJM-X).
+       CLOSE-SUBJM-PARA.
+           CLOSE SUBJECT-MASTER.
+       LOOKUP-SUBJM-PARA.
+           MOVE "N" TO WS-SUBJM-FOUND-SW.
+           PERFORM CHECK-ONE-SUBJM-PARA
+                VARYING WS-SUBJM-X FROM 1 BY 1
+                UNTIL WS-SUBJM-X > WS-SUBJM-TOTAL
+                OR WS-SUBJM-FOUND.
+       CHECK-ONE-SUBJM-PARA.
+           IF WS-SUBJ-CODE-ENTRY = WS-SUBJM-CODE(WS-SUBJM-X)
+                MOVE "Y" TO WS-SUBJM-FOUND-SW
+                MOVE WS-SUBJM-MAX(WS-SUBJM-X) TO WS-SUBJM-FOUND-MAX
+                MOVE WS-SUBJM-NAME(WS-SUBJM-X) TO WS-SUBJM-FOUND-NAME.
