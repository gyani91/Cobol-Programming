@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKLIST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MARKS ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STUDENT-MARKS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MARKS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "STUDMARK.DAT"
+           DATA RECORD IS STUDENT-MARKS-REC.
+       01 STUDENT-MARKS-REC.
+        02 SM-ROLL-NO PIC X(5).
+        02 SM-NAME PIC A(10).
+        02 SM-TOTAL PIC 9(5).
+        02 SM-TOTAL-MAX PIC 9(5).
+        02 SM-AVG PIC 999V99.
+        02 SM-RESULT PIC X(4).
+        02 SM-SUBJECT-COUNT PIC 9(3).
+        02 SM-SUBJECT-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON SM-SUBJECT-COUNT.
+         03 SM-SUBJECT-CODE PIC X(5).
+         03 SM-SUBJECT-MAX PIC 9(3).
+         03 SM-SUBJECT-MARKS PIC 9(3).
+         03 SM-SUBJECT-RESULT PIC X(4).
+       WORKING-STORAGE SECTION.
+       77 STUDENT-MARKS-STATUS PIC XX.
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       77 WS-MERIT-TOTAL PIC 9(4) COMP VALUE ZERO.
+       77 WS-MERIT-X PIC 9(4) COMP.
+       77 WS-MERIT-Y PIC 9(4) COMP.
+       77 WS-SWAP-SW PIC X VALUE "N".
+           88 WS-SWAPPED VALUE "Y".
+       01 WS-MERIT-TABLE.
+        02 WS-MERIT-ENTRY OCCURS 9999 TIMES
+                DEPENDING ON WS-MERIT-TOTAL
+                INDEXED BY WS-MERIT-X1.
+         03 WS-MERIT-ROLL-NO PIC X(5).
+         03 WS-MERIT-NAME PIC A(10).
+         03 WS-MERIT-TOTAL-MARKS PIC 9(5).
+         03 WS-MERIT-AVG PIC 999V99.
+         03 WS-MERIT-RESULT PIC X(4).
+         03 WS-MERIT-RANK PIC 9(4).
+       01 MERIT-H1.
+        02 FILLER PIC X(4) VALUE "RANK".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(8) VALUE "ROLL NO".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(10) VALUE "NAME".
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 FILLER PIC X(5) VALUE "TOTAL".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "RESULT".
+       01 MERIT-PRINT-LINE.
+        02 MP-RANK PIC ZZZ9.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 MP-ROLL-NO PIC X(5).
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 MP-NAME PIC A(10).
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 MP-TOTAL PIC ZZ,ZZ9.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 MP-RESULT PIC X(4).
+       01 DASH-LINE PIC X(60) VALUE ALL "-".
+       01 WS-MERIT-TEMP.
+        02 WS-TEMP-ROLL-NO PIC X(5).
+        02 WS-TEMP-NAME PIC A(10).
+        02 WS-TEMP-TOTAL-MARKS PIC 9(5).
+        02 WS-TEMP-AVG PIC 999V99.
+        02 WS-TEMP-RESULT PIC X(4).
+        02 WS-TEMP-RANK PIC 9(4).
+       PROCEDURE DIVISION.
+       OPEN-PARA.
+           OPEN INPUT STUDENT-MARKS.
+       LOAD-PARA.
+           PERFORM LOAD-ONE-RECORD-PARA UNTIL WS-EOF.
+           CLOSE STUDENT-MARKS.
+       SORT-PARA.
+           PERFORM RANK-PASS-PARA
+                VARYING WS-MERIT-X FROM 1 BY 1
+                UNTIL WS-MERIT-X >= WS-MERIT-TOTAL.
+       ASSIGN-RANK-PARA.
+           PERFORM ASSIGN-ONE-RANK-PARA
+                VARYING WS-MERIT-X FROM 1 BY 1
+                UNTIL WS-MERIT-X > WS-MERIT-TOTAL.
+       REPORT-PARA.
+           DISPLAY "MERIT LIST".
+           DISPLAY DASH-LINE.
+           DISPLAY MERIT-H1.
+           DISPLAY DASH-LINE.
+           PERFORM PRINT-ONE-RANK-PARA
+                VARYING WS-MERIT-X FROM 1 BY 1
+                UNTIL WS-MERIT-X > WS-MERIT-TOTAL.
+           DISPLAY DASH-LINE.
+           GOBACK.
+       LOAD-ONE-RECORD-PARA.
+           READ STUDENT-MARKS
+                AT END MOVE "Y" TO WS-EOF-SW
+                NOT AT END PERFORM STORE-ONE-RECORD-PARA.
+       STORE-ONE-RECORD-PARA.
+           ADD 1 TO WS-MERIT-TOTAL.
+           SET WS-MERIT-X1 TO WS-MERIT-TOTAL.
+           MOVE SM-ROLL-NO TO WS-MERIT-ROLL-NO(WS-MERIT-X1).
+           MOVE SM-NAME TO WS-MERIT-NAME(WS-MERIT-X1).
+           MOVE SM-TOTAL TO WS-MERIT-TOTAL-MARKS(WS-MERIT-X1).
+           MOVE SM-AVG TO WS-MERIT-AVG(WS-MERIT-X1).
+           MOVE SM-RESULT TO WS-MERIT-RESULT(WS-MERIT-X1).
+       RANK-PASS-PARA.
+           MOVE "N" TO WS-SWAP-SW.
+           PERFORM RANK-COMPARE-PARA
+                VARYING WS-MERIT-Y FROM 1 BY 1
+                UNTIL WS-MERIT-Y > WS-MERIT-TOTAL - WS-MERIT-X.
+       RANK-COMPARE-PARA.
+           IF WS-MERIT-TOTAL-MARKS(WS-MERIT-Y) <
+                WS-MERIT-TOTAL-MARKS(WS-MERIT-Y + 1)
+                PERFORM SWAP-ONE-PAIR-PARA
+                MOVE "Y" TO WS-SWAP-SW
+           ELSE
+                IF WS-MERIT-TOTAL-MARKS(WS-MERIT-Y) =
+                     WS-MERIT-TOTAL-MARKS(WS-MERIT-Y + 1)
+                     AND WS-MERIT-AVG(WS-MERIT-Y) <
+                          WS-MERIT-AVG(WS-MERIT-Y + 1)
+                     PERFORM SWAP-ONE-PAIR-PARA
+                     MOVE "Y" TO WS-SWAP-SW.
+       SWAP-ONE-PAIR-PARA.
+           MOVE WS-MERIT-ENTRY(WS-MERIT-Y) TO WS-MERIT-TEMP.
+           MOVE WS-MERIT-ENTRY(WS-MERIT-Y + 1) TO
+                WS-MERIT-ENTRY(WS-MERIT-Y).
+           MOVE WS-MERIT-TEMP TO WS-MERIT-ENTRY(WS-MERIT-Y + 1).
+       ASSIGN-ONE-RANK-PARA.
+           MOVE WS-MERIT-X TO WS-MERIT-RANK(WS-MERIT-X).
+       PRINT-ONE-RANK-PARA.
+           MOVE WS-MERIT-RANK(WS-MERIT-X) TO MP-RANK.
+           MOVE WS-MERIT-ROLL-NO(WS-MERIT-X) TO MP-ROLL-NO.
+           MOVE WS-MERIT-NAME(WS-MERIT-X) TO MP-NAME.
+           MOVE WS-MERIT-TOTAL-MARKS(WS-MERIT-X) TO MP-TOTAL.
+           MOVE WS-MERIT-RESULT(WS-MERIT-X) TO MP-RESULT.
+           DISPLAY MERIT-PRINT-LINE.
