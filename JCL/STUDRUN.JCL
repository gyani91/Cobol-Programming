@@ -0,0 +1,41 @@
+//STUDRUN  JOB (ACCT),'STUDENT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS THE NIGHTLY STUDENT-RECORDS CHAIN:
+//*   STEP1 - FSEARCH  BATCH ROLL-NUMBER SEARCH
+//*   STEP2 - TABLE     REPORT CARD / MARKS ENTRY
+//*   STEP3 - GRADING-SYSTEM  BATCH GRADING OVER STUDENT.DAT
+//* EACH STEP RUNS ONLY IF THE PRIOR STEP COMPLETED WITH RC=0.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=FSEARCH
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=STUDENT.DATA.STUDENT,DISP=SHR
+//FSRCHCTL DD DSN=STUDENT.DATA.FSRCHCTL,DISP=SHR
+//FSRCHCKP DD DSN=STUDENT.DATA.FSRCHCKP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+/*
+//STEP2    EXEC PGM=TABLE,COND=(0,NE,STEP1)
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//SUBJMAST DD DSN=STUDENT.DATA.SUBJMAST,DISP=SHR
+//GRDSCALE DD DSN=STUDENT.DATA.GRDSCALE,DISP=SHR
+//TABLECTL DD DSN=STUDENT.DATA.TABLECTL,DISP=SHR
+//STUDMARK DD DSN=STUDENT.DATA.STUDMARK,
+//             DISP=(MOD,CATLG,CATLG)
+//TABLERPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+/*
+//STEP3    EXEC PGM=GRADING-SYSTEM,COND=(0,NE,STEP2)
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//GRDSCALE DD DSN=STUDENT.DATA.GRDSCALE,DISP=SHR
+//SUBJMAST DD DSN=STUDENT.DATA.SUBJMAST,DISP=SHR
+//STUDENT  DD DSN=STUDENT.DATA.STUDENT,DISP=SHR
+//CGPA     DD DSN=STUDENT.DATA.CGPA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+/*
+//
