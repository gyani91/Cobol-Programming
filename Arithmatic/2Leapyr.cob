@@ -1,18 +1,69 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BHA.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 YR PIC 9999.
-       77 Q PIC 999.
-       77 R PIC 9999.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "ENTER YR= ".
-           ACCEPT YR.
-           DIVIDE YR BY 4 GIVING Q REMAINDER R.
-           IF R=0
-           DISPLAY "THE YEAR IS LEAP YEAR"
-           ELSE
-           DISPLAY "THE YEAR IS NOT LEAP YEAR".
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BHA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-RANGE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS YEAR-RANGE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD YEAR-RANGE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "YEARRNG.DAT"
+           DATA RECORD IS YEAR-RANGE-REC.
+       01 YEAR-RANGE-REC.
+        02 YR-START PIC 9(4).
+        02 YR-END PIC 9(4).
+       WORKING-STORAGE SECTION.
+       77 YR PIC 9999.
+       77 Q PIC 999.
+       77 R PIC 9999.
+       77 YEAR-RANGE-STATUS PIC XX.
+       77 MODE-SW PIC X VALUE "I".
+           88 BATCH-MODE VALUE "B".
+           88 INTERACTIVE-MODE VALUE "I".
+       77 WS-BATCH-EOF-SW PIC X VALUE "N".
+           88 WS-BATCH-EOF VALUE "Y".
+       PROCEDURE DIVISION.
+       MODE-PARA.
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): ".
+           ACCEPT MODE-SW.
+           IF BATCH-MODE
+                GO TO BATCH-OPEN-PARA.
+       MAIN-PARA.
+           DISPLAY "ENTER YR= ".
+           ACCEPT YR.
+           PERFORM CHECK-ONE-YEAR-PARA.
+           STOP RUN.
+       BATCH-OPEN-PARA.
+           OPEN INPUT YEAR-RANGE.
+       BATCH-READ-PARA.
+           PERFORM BATCH-READ-ONE-PARA UNTIL WS-BATCH-EOF.
+       BATCH-CLOSE-PARA.
+           CLOSE YEAR-RANGE.
+           STOP RUN.
+       BATCH-READ-ONE-PARA.
+           READ YEAR-RANGE
+                AT END MOVE "Y" TO WS-BATCH-EOF-SW
+                NOT AT END
+                     PERFORM CHECK-ONE-YEAR-PARA
+                          VARYING YR FROM YR-START BY 1
+                          UNTIL YR > YR-END.
+       CHECK-ONE-YEAR-PARA.
+           DIVIDE YR BY 4 GIVING Q REMAINDER R.
+           IF R NOT = 0
+                DISPLAY YR, " - THE YEAR IS NOT A LEAP YEAR"
+                GO TO CHECK-ONE-YEAR-EXIT.
+           DIVIDE YR BY 100 GIVING Q REMAINDER R.
+           IF R NOT = 0
+                DISPLAY YR, " - THE YEAR IS A LEAP YEAR"
+                GO TO CHECK-ONE-YEAR-EXIT.
+           DIVIDE YR BY 400 GIVING Q REMAINDER R.
+           IF R = 0
+                DISPLAY YR, " - THE YEAR IS A LEAP YEAR"
+           ELSE
+                DISPLAY YR, " - THE YEAR IS NOT A LEAP YEAR".
+       CHECK-ONE-YEAR-EXIT.
+           EXIT.
