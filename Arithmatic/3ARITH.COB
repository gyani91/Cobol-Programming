@@ -1,29 +1,81 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARITH.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9999 VALUE ZERO.
-       01 NUM-2 PIC 9999 VALUE ZERO.
-       01 RESULT-1 PIC 9999 VALUE ZERO.
-       01 RESULT-2 PIC 9999 VALUE ZERO.
-       01 RESULT-3 PIC 9999 VALUE ZERO.
-       01 RESULT-4 PIC 9999 VALUE ZERO.
-       PROCEDURE DIVISION.
-       CALCULATE-RESULT.
-           DISPLAY "ENTER NO".
-           ACCEPT NUM-1.
-           DISPLAY "ENTER NO".
-           ACCEPT NUM-2.
-           ADD NUM-1 NUM-2 GIVING RESULT-1.
-           DISPLAY "ADDITION IS=", RESULT-1.
-           SUBTRACT NUM-1 FROM NUM-2 GIVING RESULT-2.
-           DISPLAY "SUBTRACTION IS=", RESULT-2.
-           MULTIPLY NUM-1 BY NUM-2 GIVING RESULT-3.
-           DISPLAY "MULTIPLICATION IS=", RESULT-3.
-           DIVIDE NUM-1 BY NUM-2 GIVING RESULT-4.
-           DISPLAY "DIVISION IS=", RESULT-4.
-           STOP RUN.
-
-
-          
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARITH-TRANS ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARITH-TRANS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARITH-TRANS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID "ARITHTXN.DAT"
+           DATA RECORD IS ARITH-TRANS-REC.
+       01 ARITH-TRANS-REC.
+        02 AT-NUM-1 PIC S9(7).
+        02 AT-NUM-2 PIC S9(7).
+       WORKING-STORAGE SECTION.
+       01 NUM-1 PIC S9(7) VALUE ZERO.
+       01 NUM-2 PIC S9(7) VALUE ZERO.
+       01 RESULT-1 PIC S9(8) VALUE ZERO.
+       01 RESULT-2 PIC S9(8) VALUE ZERO.
+       01 RESULT-3 PIC S9(9) VALUE ZERO.
+       01 RESULT-4 PIC S9(7)V99 VALUE ZERO.
+       77 ARITH-TRANS-STATUS PIC XX.
+       77 MODE-SW PIC X VALUE "I".
+           88 BATCH-MODE VALUE "B".
+           88 INTERACTIVE-MODE VALUE "I".
+       77 WS-BATCH-EOF-SW PIC X VALUE "N".
+           88 WS-BATCH-EOF VALUE "Y".
+       PROCEDURE DIVISION.
+       MODE-PARA.
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): ".
+           ACCEPT MODE-SW.
+           IF BATCH-MODE
+                GO TO BATCH-OPEN-PARA.
+       INTERACTIVE-PARA.
+           DISPLAY "ENTER NO".
+           ACCEPT NUM-1.
+           DISPLAY "ENTER NO".
+           ACCEPT NUM-2.
+           PERFORM CALCULATE-RESULT.
+           STOP RUN.
+       BATCH-OPEN-PARA.
+           OPEN INPUT ARITH-TRANS.
+       BATCH-READ-PARA.
+           PERFORM BATCH-READ-ONE-PARA UNTIL WS-BATCH-EOF.
+       BATCH-CLOSE-PARA.
+           CLOSE ARITH-TRANS.
+           STOP RUN.
+       BATCH-READ-ONE-PARA.
+           READ ARITH-TRANS
+                AT END MOVE "Y" TO WS-BATCH-EOF-SW
+                NOT AT END
+                     MOVE AT-NUM-1 TO NUM-1
+                     MOVE AT-NUM-2 TO NUM-2
+                     DISPLAY "TRANSACTION: ", NUM-1, " , ", NUM-2
+                     PERFORM CALCULATE-RESULT.
+       CALCULATE-RESULT.
+           ADD NUM-1 NUM-2 GIVING RESULT-1
+                ON SIZE ERROR
+                     DISPLAY "ADDITION OVERFLOW - RESULT NOT VALID".
+           DISPLAY "ADDITION IS=", RESULT-1.
+           SUBTRACT NUM-1 FROM NUM-2 GIVING RESULT-2
+                ON SIZE ERROR
+                     DISPLAY "SUBTRACTION OVERFLOW - RESULT NOT VALID".
+           DISPLAY "SUBTRACTION IS=", RESULT-2.
+           MULTIPLY NUM-1 BY NUM-2 GIVING RESULT-3
+                ON SIZE ERROR
+                     DISPLAY "MULTIPLICATION OVERFLOW - RESULT NOT",
+                          " VALID".
+           DISPLAY "MULTIPLICATION IS=", RESULT-3.
+           IF NUM-2 = ZERO
+                DISPLAY "CANNOT DIVIDE BY ZERO"
+           ELSE
+                DIVIDE NUM-1 BY NUM-2 GIVING RESULT-4
+                     ON SIZE ERROR
+                          DISPLAY "DIVISION OVERFLOW - RESULT NOT",
+                               " VALID".
+                DISPLAY "DIVISION IS=", RESULT-4.
