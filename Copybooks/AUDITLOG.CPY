@@ -0,0 +1,37 @@
+      *----------------------------------------------------------*
+      * SHARED AUDIT-LOG RECORD LAYOUT                             *
+      * APPENDED BY EVERY PROGRAM THAT ADDS, MODIFIES, OR DELETES  *
+      * A STUDENT.DAT RECORD SO THERE IS ONE PLACE TO SEE WHO      *
+      * CHANGED WHAT, AND WHEN.                                    *
+      *----------------------------------------------------------*
+       01 AUDIT-LOG-REC.
+        02 AL-DATE PIC 9(8).
+        02 AL-TIME PIC 9(8).
+        02 AL-PROGRAM PIC X(15).
+        02 AL-ACTION PIC X(8).
+        02 AL-RNO PIC 9(3).
+        02 AL-AFTER-RNO PIC 9(3).
+        02 AL-BEFORE-NAME PIC A(20).
+        02 AL-BEFORE-MARKS PIC 9(4).
+        02 AL-BEFORE-DOB.
+         03 AL-BEFORE-DOB-YYYY PIC 9(4).
+         03 AL-BEFORE-DOB-MM PIC 9(2).
+         03 AL-BEFORE-DOB-DD PIC 9(2).
+        02 AL-BEFORE-ADDRESS PIC X(40).
+        02 AL-BEFORE-CONTACT PIC X(15).
+        02 AL-BEFORE-ENROLL-DATE.
+         03 AL-BEFORE-ENROLL-YYYY PIC 9(4).
+         03 AL-BEFORE-ENROLL-MM PIC 9(2).
+         03 AL-BEFORE-ENROLL-DD PIC 9(2).
+        02 AL-AFTER-NAME PIC A(20).
+        02 AL-AFTER-MARKS PIC 9(4).
+        02 AL-AFTER-DOB.
+         03 AL-AFTER-DOB-YYYY PIC 9(4).
+         03 AL-AFTER-DOB-MM PIC 9(2).
+         03 AL-AFTER-DOB-DD PIC 9(2).
+        02 AL-AFTER-ADDRESS PIC X(40).
+        02 AL-AFTER-CONTACT PIC X(15).
+        02 AL-AFTER-ENROLL-DATE.
+         03 AL-AFTER-ENROLL-YYYY PIC 9(4).
+         03 AL-AFTER-ENROLL-MM PIC 9(2).
+         03 AL-AFTER-ENROLL-DD PIC 9(2).
