@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      * OPERATOR-MASTER RECORD LAYOUT                             *
+      * ONE ENTRY PER OPERATOR ID/PASSWORD PAIR AUTHORIZED TO     *
+      * UPDATE STUDENT.DAT THROUGH STUDENT-MODIFY.                *
+      *----------------------------------------------------------*
+       01 OPERATOR-MASTER-REC.
+        02 OP-ID PIC X(8).
+        02 OP-PASSWORD PIC X(8).
