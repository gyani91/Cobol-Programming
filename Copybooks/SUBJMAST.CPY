@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * SHARED SUBJECT-MASTER RECORD LAYOUT                       *
+      * ONE ENTRY PER SUBJECT CODE: NAME AND MAX MARKS.           *
+      * READ BY TABLE.COB (REPORT CARD) AND GRADING-SYSTEM        *
+      * (PER-SUBJECT GRADING) SO NEITHER PROGRAM HARD-CODES ITS   *
+      * OWN COPY OF THE SUBJECT LIST.                             *
+      *----------------------------------------------------------*
+       01 SUBJECT-MASTER-REC.
+        02 SJM-SUBJECT-CODE PIC X(5).
+        02 SJM-SUBJECT-NAME PIC X(15).
+        02 SJM-MAX-MARKS PIC 9(3).
+        02 SJM-SUBJECT-TYPE PIC X VALUE "C".
+           88 SJM-COMPULSORY VALUE "C".
+           88 SJM-ELECTIVE VALUE "E".
