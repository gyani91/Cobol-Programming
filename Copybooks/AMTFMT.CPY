@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * SHARED AMOUNT-FORMATTING FIELDS                           *
+      * EDIT PICTURES FOR DISPLAYING MONETARY/TOTAL AMOUNTS,      *
+      * PULLED OUT SO EVERY PROGRAM THAT PRINTS A TOTAL USES THE  *
+      * SAME LAYOUT INSTEAD OF RE-INVENTING ITS OWN PICTURE.      *
+      *----------------------------------------------------------*
+       01 WS-AMOUNT-EDIT-FIELDS.
+        02 WS-AMOUNT-PLAIN PIC ZZZ,ZZ9.99.
+        02 WS-AMOUNT-DOLLAR PIC $ZZZ,ZZ9.99.
+        02 WS-AMOUNT-SIGNED PIC -ZZZ,ZZ9.99.
+        02 WS-AMOUNT-CREDIT PIC ZZZ,ZZ9.99CR.
+        02 WS-COUNT-PLAIN PIC ZZ,ZZ9.
+        02 WS-PERCENT-PLAIN PIC ZZ9.99.
