@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      * SHARED RETURN-CODE / ERROR-MESSAGE FIELDS                 *
+      * EVERY PROGRAM IN THE SUITE MOVES ITS OWN WS-RETURN-CODE   *
+      * INTO THE RETURN-CODE SPECIAL REGISTER BEFORE STOP RUN SO  *
+      * A CALLING PROGRAM OR A JCL COND STEP CAN TEST THE RESULT. *
+      *                                                            *
+      *   00 - NORMAL COMPLETION                                  *
+      *   04 - COMPLETED WITH A WARNING (E.G. RECORD NOT FOUND)    *
+      *   08 - COMPLETED WITH AN ERROR (E.G. VALIDATION REJECTED)  *
+      *----------------------------------------------------------*
+       01 WS-RETURN-STATUS.
+        02 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+           88 WS-RC-NORMAL VALUE 00.
+           88 WS-RC-WARNING VALUE 04.
+           88 WS-RC-ERROR VALUE 08.
+        02 WS-ERROR-MESSAGE PIC X(60) VALUE SPACES.
